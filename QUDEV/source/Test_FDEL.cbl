@@ -1,31 +1,28 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. TEST_FDEL.
-       AUTHOR. j1_eb.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01  DEL-FPATH   pic x(50) value "data/WSEQ01".
-       01  R-CD        PIC XX COMP-X.
-
-       LINKAGE SECTION.
-
-       PROCEDURE DIVISION.
-
-       MAIN.
-           display "test start".
-           call "C$DELETE" using DEL-FPATH "S"
-                           giving R-CD.
-           Display "R-CD=" R-CD.
-           display "test end".
-           accept omitted.
-           goback.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TEST_FDEL.
+       AUTHOR. j1_eb.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           display "FILEOPS_MODE" upon environment-name.
+           display "DELETE"       upon environment-value.
+           display "FILEOPS_INFILE" upon environment-name.
+           display "data/WSEQ01" upon environment-value.
+           call "FILEOPS".
+           goback.
