@@ -21,9 +21,9 @@
        01    INTXT-REC.
            05  IN-RECL        PIC 9(03).
            05  FILLER         PIC X(01).
-           05  IN-VAL         PIC X(30).
-       FD    VSEQ      RECORD IS VARYING 1 to 20 depending on VSEQ-L.
-       01    VSEQ-REC         PIC X(20).
+           05  IN-VAL         PIC X(80).
+       FD    VSEQ      RECORD IS VARYING 1 to 80 depending on VSEQ-L.
+       01    VSEQ-REC         PIC X(80).
        WORKING-STORAGE SECTION.
        01  W-X.
            05  W-CNT   PIC 9(5).
