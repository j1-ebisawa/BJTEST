@@ -2,8 +2,27 @@
        PROGRAM-ID. COBDUMP.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DMP-FILE ASSIGN TO DMP-FNM
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS  DMP-STS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DMP-FILE.
+       01  DMP-REC PIC X(80).
        WORKING-STORAGE SECTION.
+      * When COBDUMP_OUTFILE names a file, the dump is appended to it
+      * (OPEN EXTEND) in addition to the DISPLAY UPON SYSERR output,
+      * one line per header/detail line already produced. The file is
+      * opened on the first call and left open across subsequent
+      * calls in the same run so repeated dumps accumulate in it.
+       01 DMP-FNM PIC X(128).
+       01 DMP-STS PIC XX.
+       01 DMP-SW PIC X VALUE 'N'.
+          88 DMP-ON VALUE 'Y'.
+       01 DMP-OPENED-SW PIC X VALUE 'N'.
+          88 DMP-OPENED VALUE 'Y'.
        78 Undisplayable-Char-Symbol VALUE X'F9'.
        01 Addr-Pointer USAGE POINTER.
        01 Addr-Number REDEFINES Addr-Pointer USAGE SIGNED-LONG.
@@ -50,6 +69,21 @@
        01 Buffer-Len USAGE BINARY-LONG.
        PROCEDURE DIVISION USING Buffer, Buffer-Len.
        000-COBDUMP.
+           IF NOT DMP-OPENED
+              DISPLAY "COBDUMP_OUTFILE" UPON ENVIRONMENT-NAME
+              ACCEPT DMP-FNM FROM ENVIRONMENT-VALUE
+              IF DMP-FNM NOT = SPACES
+                 OPEN EXTEND DMP-FILE
+                 IF DMP-STS = "00"
+                    SET DMP-ON TO TRUE
+                 ELSE
+                    DISPLAY "COBDUMP : unable to open dump file '"
+                            FUNCTION TRIM(DMP-FNM) "' status="
+                            DMP-STS UPON SYSERR
+                 END-IF
+              END-IF
+              SET DMP-OPENED TO TRUE
+           END-IF
            IF NUMBER-OF-CALL-PARAMETERS = 1
               call "C$PARAMSIZE" USING 1
               move return-code to Buffer-Length
@@ -64,6 +98,10 @@
            END-DISPLAY
            DISPLAY Output-Header-2 UPON SYSERR
            END-DISPLAY
+           IF DMP-ON
+              WRITE DMP-REC FROM Output-Header-1
+              WRITE DMP-REC FROM Output-Header-2
+           END-IF
            PERFORM VARYING Buffer-Sub FROM 1 BY 1
                    UNTIL Buffer-Sub > Buffer-Length
               ADD 1 TO Output-Sub
@@ -87,6 +125,9 @@
               IF Output-Sub = 16
                  DISPLAY Output-Detail UPON SYSERR
                  END-DISPLAY
+                 IF DMP-ON
+                    WRITE DMP-REC FROM Output-Detail
+                 END-IF
                  MOVE SPACES TO Output-Detail
                  MOVE 0 TO Output-Sub
                  SET Addr-Pointer UP BY 16
@@ -96,6 +137,9 @@
            IF Output-Sub > 0
               DISPLAY Output-Detail UPON SYSERR
               END-DISPLAY
+              IF DMP-ON
+                 WRITE DMP-REC FROM Output-Detail
+              END-IF
            END-IF
            EXIT PROGRAM.
        100-Generate-Address.
