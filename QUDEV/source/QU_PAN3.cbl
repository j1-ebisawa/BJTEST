@@ -57,8 +57,9 @@ copy "BJ_FC78.CPY".
 01  wk-tally                 pic 999.  
 01  wk-tally-save            pic 999.  
 01  WK-SEDAI                 pic 99.   
-01  wk-char                  pic x(18). 
-01  wk-char80                pic x(80).      
+01  wk-char                  pic x(64).
+01  wk-char-uc                pic x(64).
+01  wk-char80                pic x(80).
 01  wk-num-sign              pic x.
 01  wk-del                   pic x.
 01  wk-redeifne.
@@ -79,10 +80,14 @@ copy "BJ_FC78.CPY".
 01  SV-RETURN-CODE           PIC S9(9) COMP-5.
 01  sort-utility             pic x(8). 
 01  WK-DEFAULT-TEXT-RECL     pic x(02) comp-x. 
-01  WK-PAN3-OLD-CONTINUE     PIC X. 
+01  WK-PAN3-OLD-CONTINUE     PIC X.
+01  WK-PAN3-DRYRUN           PIC X VALUE SPACE.
+    88  PAN3-DRYRUN-ON           VALUE "Y".
+01  WK-DRYRUN-ERR-CNT        PIC 9(03) VALUE 0.
 01  wk-mod-opt.
     03  wk-dlt-in            pic 9(01).
     03  wk-lck-in            pic 9(01).
+    03  wk-rot-in            pic 9(01).
 *----エラーコード領域
  01    FL--STS-IN.
    03  FL--STS-I1      PIC X(1).
@@ -107,12 +112,26 @@ copy "BJ_FC78.CPY".
 linkage section.
     copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f1==.
     copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f2==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f3==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f4==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f5==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f6==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f7==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f8==.
+    copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f9==.
 *
     copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-fn==.
 
 /
 procedure  division  using     bjf-f1-file-info
-                               bjf-f2-file-info.  
+                               bjf-f2-file-info
+                     optional  bjf-f3-file-info
+                     optional  bjf-f4-file-info
+                     optional  bjf-f5-file-info
+                     optional  bjf-f6-file-info
+                     optional  bjf-f7-file-info
+                     optional  bjf-f8-file-info
+                     optional  bjf-f9-file-info.
 declaratives.
 param-file-err section.
            use after standard error procedure on param-file.
@@ -132,9 +151,24 @@ house-keep section.
 prog-start.
      perform init-prc.
      perform anal-prc.
+     if PAN3-DRYRUN-ON
+        perform dryrun-summary
+     end-if.
      perform end-proc.
 prog-end.
      exit program.
+dryrun-summary.
+     move space to MSG-EDIT.
+     if WK-DRYRUN-ERR-CNT = 0
+        move "QU_PAN3_dry run OK - no errors found" to MSG-EDIT
+     else
+        string "QU_PAN3_dry run - "  delimited by size
+               WK-DRYRUN-ERR-CNT     delimited by size
+               " error(s) found"     delimited by size
+               into MSG-EDIT
+        move -1 to return-code
+     end-if.
+     PERFORM MESSAGE-OUT-SUB.
 ***********************
 init-prc section.
 ***********************
@@ -146,8 +180,17 @@ init-prc-01.
 *
 *
      move space to WK-PAN3-OLD-CONTINUE.
-     display "BJF_PAN3_OLD_CONTINUE"     upon environment-name. 
-     accept   WK-PAN3-OLD-CONTINUE       from environment-value. 
+     display "BJF_PAN3_OLD_CONTINUE"     upon environment-name.
+     accept   WK-PAN3-OLD-CONTINUE       from environment-value.
+*
+*    BJF_PAN3_DRYRUN=Y validates the whole parameter file in one
+*    pass instead of aborting the caller job at the first bad
+*    keyword line - every syntax error is reported and counted,
+*    and the pass/fail summary at the end sets return-code.
+     move space to WK-PAN3-DRYRUN.
+     display "BJF_PAN3_DRYRUN"           upon environment-name.
+     accept   WK-PAN3-DRYRUN             from environment-value.
+     move 0 to WK-DRYRUN-ERR-CNT.
 *
     ACCEPT  SYSTEM-INFORMATION  FROM SYSTEM-INFO.
     IF OS-IS-UNIX
@@ -239,8 +282,9 @@ param-read-02-1.
     perform varying wk-ss from 1 by 1                          
                 until wk-ss > 200 or param-rec(wk-ss:1) not = " "  
     end-perform                                                
-    if wk-ss > 200 go to param-anal-err                        
-    end-if                                                     
+    if wk-ss > 200 move 329 to MSG-OUT-NO
+                   go to param-anal-err
+    end-if
     perform varying wk-pp from 200 by -1                       
             until wk-pp < 1 or  param-rec(wk-pp:1) not = space 
     end-perform                                      
@@ -274,15 +318,64 @@ anal-01.
     end-perform.
 anal-02.
     evaluate true
-       when  wk-param(wk-qq:3) = "F1="  or "f1=" 
+       when  wk-param(wk-qq:3) = "F1="  or "f1="
              set address of bjf-fn-file-info to address of bjf-f1-file-info
              perform fn-param-anal
-       when  wk-param(wk-qq:3) = "F2="  or "f2=" 
+       when  wk-param(wk-qq:3) = "F2="  or "f2="
              set address of bjf-fn-file-info to address of bjf-f2-file-info
              perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F3=" or "f3="
+             if address of bjf-f3-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f3-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F4=" or "f4="
+             if address of bjf-f4-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f4-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F5=" or "f5="
+             if address of bjf-f5-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f5-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F6=" or "f6="
+             if address of bjf-f6-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f6-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F7=" or "f7="
+             if address of bjf-f7-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f7-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F8=" or "f8="
+             if address of bjf-f8-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f8-file-info
+             perform fn-param-anal
+       when  wk-param(wk-qq:3) = "F9=" or "f9="
+             if address of bjf-f9-file-info = null
+                move 302 to MSG-OUT-NO
+                go to param-anal-err
+             end-if
+             set address of bjf-fn-file-info to address of bjf-f9-file-info
+             perform fn-param-anal
        when  other
              move 302 TO MSG-OUT-NO    *>302:キーワードパラメタ誤り
-             go to param-anal-err      
+             go to param-anal-err
      end-evaluate.
 anal-exit.
      exit.
@@ -303,10 +396,15 @@ fn-anal-01.
          move     0      to    bjf-fn-max-rec-size.
          move     0      to    bjf-fn-min-rec-size.
          move     space  to    bjf-fn-file-name.
+         move     "N"    to    bjf-fn-altkey-sw.
+         move     0      to    bjf-fn-altkey-pos.
+         move     0      to    bjf-fn-altkey-len.
+         move     "N"    to    bjf-fn-altkey-dup.
 
          compute wk-col = wk-qq + 3.
-         move  zero  to wk-dlt-in.  
-         move  zero  to wk-lck-in.  
+         move  zero  to wk-dlt-in.
+         move  zero  to wk-lck-in.
+         move  zero  to wk-rot-in.
 fn-anal-02.
          unstring wk-param delimited by "(" or " " 
                   into         wk-char
@@ -350,13 +448,14 @@ fn-anal-04.
                   with pointer wk-col.
          if wk-del not = "="            go to param-anal-err.
 
-         if wk-char = "ORG"  or "org"   go to fn-anal-org.
-         if wk-char = "RECL" or "recl"  go to fn-anal-recl.
-         if wk-char = "MOD"  or "mod"   go to fn-anal-mod. 
+         if wk-char = "ORG"    or "org"    go to fn-anal-org.
+         if wk-char = "RECL"   or "recl"   go to fn-anal-recl.
+         if wk-char = "MOD"    or "mod"    go to fn-anal-mod.
+         if wk-char = "ALTKEY" or "altkey" go to fn-anal-altkey.
          go to param-anal-err.
 fn-anal-org.
-*  ORG={Seq*>Txt*>Rel*>Idx}
-         unstring wk-param delimited by "," or ")" or " " 
+*  ORG={Seq*>Txt*>Rel*>Idx*>Vseq}
+         unstring wk-param delimited by "," or ")" or " "
                   into wk-char
                   delimiter in wk-del
                   with pointer wk-col.
@@ -372,6 +471,8 @@ fn-anal-org.
                      move bjf-file-org-rel  to  bjf-fn-file-org
             when  wk-char = "I" or "IDX"
                      move bjf-file-org-idx  to  bjf-fn-file-org
+            when  wk-char = "V" or "VSEQ"
+                     move bjf-file-org-vseq to  bjf-fn-file-org
             when  other
                      go to param-anal-err
          end-evaluate.
@@ -413,53 +514,105 @@ fn-anal-recl.
          if wk-del not = ")"          go to fn-anal-04.
          go to fn-anal-05.          
 fn-anal-mod.                                               
-* MOD=LOCK,DLT                                             
+* MOD=LOCK,DLT
+* MOD=ROTATE=n     n=1-9 generation count kept when the file is
+*                  recreated (see BJf-file-disp-rotate)                                             
          perform until 1 = 0                               
            unstring wk-param delimited by "," or ")" or " "  
                   into wk-char                             
                   delimiter in wk-del                      
                   with pointer wk-col                      
-           if wk-del  = "," or ")"      continue  
-                  else                go to param-anal-err 
-           end-if                                          
-           call "CBL_TOUPPER" using wk-char value 10         
-           evaluate true                                   
-              when  wk-char = "LOCK"                       
-                    move 1 to bjf-fn-file-disp-lock        
-                    if wk-lck-in not = 0       
-                        go to param-anal-err   
-                    end-if                     
-                    move 1 to wk-lck-in        
-              when  wk-char = "SHR"            
-                    if wk-lck-in not = 0       
-                        go to param-anal-err   
-                    end-if                     
-                    move 1 to wk-lck-in        
-              when  wk-char = "DLT"                        
-                    if wk-dlt-in  not = 0      
-                        go to param-anal-err   
-                    end-if                     
-                    move 1 to bjf-fn-file-disp-dlt         
-                    move 1 to wk-dlt-in   
-              when  wk-char = "DLTN"       
-                    if wk-dlt-in  not = 0      
-                        go to param-anal-err   
-                    end-if                     
-                    move 2 to bjf-fn-file-disp-dlt  
-                    move 1 to wk-dlt-in     
-              when  wk-char = "DLTA"       
-                    if wk-dlt-in  not = 0      
-                        go to param-anal-err   
-                    end-if                     
-                    move 3 to bjf-fn-file-disp-dlt 
-                    move 1 to wk-dlt-in  
-              when other                                   
-                    go to param-anal-err                   
-           end-evaluate                                    
-           if wk-del = ")"                                 
-              exit perform                                 
-           end-if                                          
-         end-perform.                                      
+           if wk-del  = "," or ")"      continue
+                  else                go to param-anal-err
+           end-if
+           move wk-char to wk-char-uc
+           call "CBL_TOUPPER" using wk-char-uc value 10
+           evaluate true
+              when  wk-char-uc = "LOCK"
+                    move 1 to bjf-fn-file-disp-lock
+                    if wk-lck-in not = 0
+                        go to param-anal-err
+                    end-if
+                    move 1 to wk-lck-in
+              when  wk-char-uc(1:7) = "REASON="
+                    move wk-char(8:57) to bjf-fn-file-lock-reason
+              when  wk-char-uc = "SHR"
+                    if wk-lck-in not = 0
+                        go to param-anal-err
+                    end-if
+                    move 1 to wk-lck-in
+              when  wk-char-uc = "DLT"
+                    if wk-dlt-in  not = 0
+                        go to param-anal-err
+                    end-if
+                    move 1 to bjf-fn-file-disp-dlt
+                    move 1 to wk-dlt-in
+              when  wk-char-uc = "DLTN"
+                    if wk-dlt-in  not = 0
+                        go to param-anal-err
+                    end-if
+                    move 2 to bjf-fn-file-disp-dlt
+                    move 1 to wk-dlt-in
+              when  wk-char-uc = "DLTA"
+                    if wk-dlt-in  not = 0
+                        go to param-anal-err
+                    end-if
+                    move 3 to bjf-fn-file-disp-dlt
+                    move 1 to wk-dlt-in
+              when  wk-char-uc(1:7) = "ROTATE="
+                    if wk-rot-in not = 0
+                        go to param-anal-err
+                    end-if
+                    if wk-char-uc(9:1) not = space or
+                       wk-char(8:1)    not numeric  or
+                       wk-char(8:1)    = "0"
+                        go to param-anal-err
+                    end-if
+                    move wk-char(8:1) to bjf-fn-file-disp-rotate
+                    move 1 to wk-rot-in
+              when other
+                    go to param-anal-err
+           end-evaluate
+           if wk-del = ")"
+              exit perform
+           end-if
+         end-perform.
+         go to fn-anal-05.
+fn-anal-altkey.
+* ALTKEY=pos,len[,DUPS]
+         unstring wk-param delimited by "," or ")" or " "
+                  into wk-char
+                  delimiter in wk-del
+                  with pointer wk-col.
+         if wk-del  = "," or ")"      next sentence
+                  else                go to param-anal-err.
+         if wk-del = ")"              go to param-anal-err.
+         perform char-num-conv.
+         if wk-num < 1                go to param-anal-err.
+         move  wk-num  to bjf-fn-altkey-pos.
+
+         unstring wk-param delimited by "," or ")" or " "
+                  into wk-char
+                  delimiter in wk-del
+                  with pointer wk-col.
+         if wk-del  = "," or ")"      next sentence
+                  else                go to param-anal-err.
+         perform char-num-conv.
+         if wk-num < 1                go to param-anal-err.
+         move  wk-num  to bjf-fn-altkey-len.
+         move  "Y"     to bjf-fn-altkey-sw.
+         if wk-del = ")"              go to fn-anal-05.
+
+         unstring wk-param delimited by "," or ")" or " "
+                  into wk-char
+                  delimiter in wk-del
+                  with pointer wk-col.
+         if wk-del  = "," or ")"      next sentence
+                  else                go to param-anal-err.
+         call "CBL_TOUPPER" using wk-char value 10.
+         if wk-char not = "DUPS"      go to param-anal-err.
+         move "Y"  to bjf-fn-altkey-dup.
+         if wk-del not = ")"          go to fn-anal-04.
 fn-anal-05.
          if bjf-fn-min-rec-size = 0 and                   
             bjf-fn-max-rec-size = 0 and                   
@@ -565,6 +718,14 @@ param-file-missing-err.
 param-anal-err.
 ************************
          PERFORM MESSAGE-OUT-RTN
+*        a bad keyword on an otherwise well-formed line is safe to
+*        skip and keep validating; a bad continuation (329) leaves
+*        wk-param itself unreliable, so that one still aborts even
+*        in dry-run mode
+         if PAN3-DRYRUN-ON and MSG-OUT-NO not = 329
+              add 1 to WK-DRYRUN-ERR-CNT
+              go to anal-exit
+         end-if
          move -1 to return-code
          go to exit-pgm.
 *
