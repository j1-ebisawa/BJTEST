@@ -14,14 +14,14 @@
                 organization line sequential.
        DATA DIVISION.
        FILE SECTION.
-       FD    VSEQ      RECORD IS VARYING 1 to 20 depending on VSEQ-L.
+       FD    VSEQ      RECORD IS VARYING 1 to 80 depending on VSEQ-L.
 
-       01    VSEQ-REC         PIC X(20).
+       01    VSEQ-REC         PIC X(80).
        FD P-file.
        01 P-rec.
-         05  P-LENG   PIC  9(3). 
-         05  FILLER   PIC  X.               
-         05  P-VALUE  PIC  X(20).
+         05  P-LENG   PIC  9(3).
+         05  FILLER   PIC  X.
+         05  P-VALUE  PIC  X(80).
        WORKING-STORAGE SECTION.
        01  VSEQ-NAME      PIC X(128).
        01  VSEQ-STS       PIC XX.
