@@ -65,15 +65,16 @@
        PRINT-FSEQ.
            display "Print FSEQ_30 start".
       *
+           MOVE 0 TO W-CNT.
            OPEN OUTPUT P-FILE.
            OPEN INPUT  FSEQ.
            if FSEQ-STS NOT = "00"
-              go to P-02
+              go to CLOSE-PRNT
            end-if.
       *
            PERFORM UNTIL 1 = 0
               MOVE SPACE TO FSEQ-REC
-              READ FSEQ AT END 
+              READ FSEQ AT END
                         EXIT PERFORM
               END-READ
               MOVE ALL "_"   TO P-REC
@@ -84,10 +85,16 @@
               MOVE IN-05     TO P-05
               MOVE IN-06     TO P-06
               WRITE P-REC
+              ADD 1 TO W-CNT
            END-PERFORM.
+           MOVE SPACE TO P-REC.
+           STRING "TOTAL RECORDS: " DELIMITED BY SIZE
+                  W-CNT           DELIMITED BY SIZE
+               INTO P-REC.
+           WRITE P-REC.
       *
            CLOSE FSEQ.
-       P-02.
+       CLOSE-PRNT.
            CLOSE P-FILE.
       *
-           display "Print FSEQ_30 end".
+           display "Print FSEQ_30 end : " W-CNT " record(s)".
