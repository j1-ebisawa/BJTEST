@@ -6,7 +6,7 @@
        input-output section.
        file-control.
        select pause-file
-           assign to "dat/pause.dat"
+           assign to PAUSE-FNAME
            organization is    relative
            access mode        sequential
            lock mode is exclusive
@@ -21,12 +21,23 @@
        01  wk-j                        pic 99.
        01  SLEEP-TIME                  pic 9(6)v9(4).
        01  omit-wk                     pic x.
+       01  PAUSE-FNAME                 pic x(128).
+       78  pw-retry-max-dflt           value 300.
+       01  wk-retry-max                pic 9(6).
+       01  wk-retry-env                pic x(6).
+       01  wk-retry-cnt                pic 9(6) value 0.
        procedure division.
-       
+
        level-1 section.
        main-logic.
       *>
            display "pause_wait start".
+           move "dat/pause.dat" to PAUSE-FNAME.
+           display "PAUSE_HANDSHAKE_FILE" upon environment-name.
+           accept PAUSE-FNAME from environment-value.
+           if PAUSE-FNAME = space
+              move "dat/pause.dat" to PAUSE-FNAME
+           end-if.
            perform pause-set1
            perform pause-wait2
            display "pause_wait end".
@@ -43,7 +54,17 @@
              end-if
            end-perform.
       *>
-        pause-wait2.   
+        pause-wait2.
+           move pw-retry-max-dflt to wk-retry-max.
+           move space to wk-retry-env.
+           display "PAUSE_WAIT_RETRYMAX" upon environment-name.
+           accept wk-retry-env from environment-value.
+           if wk-retry-env not = space and wk-retry-env is numeric
+              move wk-retry-env to wk-retry-max
+              if wk-retry-max = 0
+                 move pw-retry-max-dflt to wk-retry-max
+              end-if
+           end-if.
            perform until 0 = 1
              open i-o sharing NO pause-file
              if pause-sts = "00"
@@ -58,6 +79,11 @@
                 close pause-file
                 display "pause_waiting"
              end-if
+             add 1 to wk-retry-cnt
+             if wk-retry-cnt > wk-retry-max
+                display "PAUSE_WAIT : timeout waiting for handshake"
+                exit perform
+             end-if
              move 1 to SLEEP-TIME
              call "BJ_SLEEP" using SLEEP-TIME
            end-perform.
