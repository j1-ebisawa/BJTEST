@@ -0,0 +1,115 @@
+000010 IDENTIFICATION         DIVISION.
+000020 PROGRAM-ID.            mk_FIDX.
+000100 ENVIRONMENT            DIVISION.
+000110 CONFIGURATION          SECTION.
+000120 SOURCE-COMPUTER.       PC.
+000130 OBJECT-COMPUTER.       PC.
+000140 INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+       SELECT FSEQ            ASSIGN TO FSEQ-NAME
+              ORGANIZATION    SEQUENTIAL
+              ACCESS MODE     SEQUENTIAL
+              FILE STATUS     FSEQ-STS.
+       SELECT FIDX            ASSIGN TO FIDX-NAME
+              ORGANIZATION    INDEXED
+              ACCESS MODE     SEQUENTIAL
+              RECORD KEY      FIDX-KEY
+              ALTERNATE KEY   FIDX-ALT-KEY WITH DUPLICATES
+              FILE STATUS     FIDX-STS.
+000360 DATA                   DIVISION.
+       FILE SECTION.
+       FD    FSEQ.
+       01    FSEQ-REC          PIC X(60).
+       FD    FIDX.
+       01    FIDX-REC.
+             05  FIDX-KEY      PIC X(10).
+             05  FIDX-ALT-KEY  PIC X(10).
+             05  FIDX-BODY     PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  W-X.
+           05  W-CNT   PIC 9(5).
+       01  FSEQ-NAME      PIC X(128).
+       01  FIDX-NAME      PIC X(128).
+       01  FSEQ-STS       PIC XX.
+       01  FIDX-STS       PIC XX.
+       01  W-LABEL        PIC X(20).
+       01  W-RECLEN       PIC 9(3).
+       01  W-PKEYLEN      PIC 9(2).
+       01  W-AKEYLEN      PIC 9(2).
+       01  W-BODYLEN      PIC 9(3).
+       01  W-ENV          PIC X(10).
+      *
+002220******************************************************************
+002230*****     mk_FIDX ÇWÇeÇxÇtÇoÇtÇqÅ@Å@ÇGÇlÇqÇeÇqÇrÇqÇcÇtÇcÅ@Å@********
+002240******************************************************************
+002250 PROCEDURE  DIVISION.
+002260 HAJIME.
+           PERFORM GET-PARMS.
+           PERFORM MAKE-FIDX.
+           accept omitted.
+           goback.
+      *
+       GET-PARMS.
+           move space to FSEQ-NAME.
+           display "MKFIDX_SEQNAME" upon environment-name.
+           accept  FSEQ-NAME        from environment-value.
+           move space to FIDX-NAME.
+           display "MKFIDX_IDXNAME" upon environment-name.
+           accept  FIDX-NAME        from environment-value.
+           move space to W-LABEL.
+           display "MKFIDX_LABEL"   upon environment-name.
+           accept  W-LABEL          from environment-value.
+           move 0 to W-RECLEN.
+           move space to W-ENV.
+           display "MKFIDX_RECLEN"  upon environment-name.
+           accept  W-ENV            from environment-value.
+           if W-ENV is numeric
+              move W-ENV to W-RECLEN
+           end-if.
+           move 0 to W-PKEYLEN.
+           move space to W-ENV.
+           display "MKFIDX_PKEYLEN" upon environment-name.
+           accept  W-ENV            from environment-value.
+           if W-ENV is numeric
+              move W-ENV to W-PKEYLEN
+           end-if.
+           move 0 to W-AKEYLEN.
+           move space to W-ENV.
+           display "MKFIDX_AKEYLEN" upon environment-name.
+           accept  W-ENV            from environment-value.
+           if W-ENV is numeric
+              move W-ENV to W-AKEYLEN
+           end-if.
+           compute W-BODYLEN = W-RECLEN - W-PKEYLEN - W-AKEYLEN.
+      *
+       MAKE-FIDX.
+           IF W-PKEYLEN > 10 OR W-AKEYLEN > 10
+              OR W-PKEYLEN + W-AKEYLEN + W-BODYLEN > 60
+              DISPLAY "mk_FIDX : MKFIDX_PKEYLEN/AKEYLEN/RECLEN do not "
+                      "fit FIDX-KEY/FIDX-ALT-KEY/FIDX-BODY"
+              MOVE -1 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           display "Make " W-LABEL " start".
+      *
+           OPEN INPUT  FSEQ.
+           OPEN OUTPUT FIDX.
+           PERFORM UNTIL 1 = 0
+              READ FSEQ AT END
+                        EXIT PERFORM
+              END-READ
+              MOVE SPACE TO FIDX-REC
+              MOVE FSEQ-REC(1 : W-PKEYLEN) TO FIDX-KEY(1 : W-PKEYLEN)
+              IF W-AKEYLEN > 0
+                 MOVE FSEQ-REC(W-PKEYLEN + 1 : W-AKEYLEN)
+                   TO FIDX-ALT-KEY(1 : W-AKEYLEN)
+              END-IF
+              IF W-BODYLEN > 0
+                 MOVE FSEQ-REC(W-PKEYLEN + W-AKEYLEN + 1 : W-BODYLEN)
+                   TO FIDX-BODY(1 : W-BODYLEN)
+              END-IF
+              WRITE FIDX-REC
+           END-PERFORM.
+      *
+           CLOSE FSEQ FIDX.
+           display "Make " W-LABEL " end".
