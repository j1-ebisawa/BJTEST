@@ -29,6 +29,10 @@
        01  wk-i                    pic 9(4).
        01  wk-l                    pic 9(4).
        01  omit-wk                 pic x.
+       78  llp-retry-max-dflt      value 300.
+       01  wk-retry-max            pic 9(6).
+       01  wk-retry-env            pic x(6).
+       01  wk-retry-cnt            pic 9(6) value 0.
        linkage section.
        01  p-length                pic 99.
        01  p-msg                   pic x(100).
@@ -55,6 +59,17 @@
               move p-msg(1:p-length)    to log-msg
            end-if.
       *>
+           move llp-retry-max-dflt to wk-retry-max.
+           move space to wk-retry-env.
+           display "LOCK_LOG_PUT_RETRYMAX" upon environment-name.
+           accept wk-retry-env from environment-value.
+           if wk-retry-env not = space and wk-retry-env is numeric
+              move wk-retry-env to wk-retry-max
+              if wk-retry-max = 0
+                 move llp-retry-max-dflt to wk-retry-max
+              end-if
+           end-if.
+           move 0 to wk-retry-cnt.
            perform until 1 = 0
               open extend sts-file
               if sts-sts = "00"
@@ -65,7 +80,12 @@
                  close sts-file
                  exit perform
               end-if
+              add 1 to wk-retry-cnt
+              if wk-retry-cnt > wk-retry-max
+                 display "LOCK_LOG_PUT : timeout open sts-file"
+                 exit perform
+              end-if
               move 0.1 to SLEEP-TIME
               call "BJ_SLEEP" using SLEEP-TIME
-           end-perform.    
+           end-perform.
            goback.
