@@ -53,6 +53,16 @@
       *
        01  result-msg                 pic x(20) value space.
        01  kakunin                    pic x.
+      *
+      * Relational operator for the START key comparison, entered
+      * on start-op-screen alongside the key value; the do-start-*
+      * paragraphs used to always START ... KEY NOT LESS.
+       77  start-op                   pic 9 value 1.
+           88  start-op-eq                value 1.
+           88  start-op-ge                value 2.
+           88  start-op-gt                value 3.
+           88  start-op-le                value 4.
+           88  start-op-lt                value 5.
        77  fixed-font                 handle of font fixed-font.
        77  traditional-font           handle of font traditional-font.
        77  default-font               handle of font default-font.
@@ -86,6 +96,11 @@
                05  label "number Field: " size 12  line 9 column 5.
                05  entry-field            size  9  line 9 column 20
                                         using ftest-number pic ----9.99.
+           03  start-op-screen.
+               05  label "Op(1=EQ 2=GE 3=GT 4=LE 5=LT): "
+                                          size 25  line 10 column 5.
+               05  entry-field            size  1  line 10 column 31
+                                        using start-op pic 9.
        01  menu-screen.
            03  label "OPTIONS"           size 12    line 12 column 2.
            03  label "1. Next"           size 12    line 13 column 5.
@@ -273,25 +288,61 @@
        do-start-1.
            move spaces to ftest-record.
            accept primary-screen.
-           start ftest-file key not less ftest-key.
+           accept start-op-screen.
+           evaluate true
+             when start-op-eq
+                  start ftest-file key equal ftest-key
+             when start-op-ge
+                  start ftest-file key not less ftest-key
+             when start-op-gt
+                  start ftest-file key greater ftest-key
+             when start-op-le
+                  start ftest-file key not greater ftest-key
+             when start-op-lt
+                  start ftest-file key less ftest-key
+           end-evaluate.
            if ftest-status = "00"
                move "start primary successful" to result-msg
                display result-screen
            end-if.
-       
+
        do-start-2.
            move spaces to ftest-record.
            accept alt1-screen.
-           start ftest-file key not less ftest-altkey1.
+           accept start-op-screen.
+           evaluate true
+             when start-op-eq
+                  start ftest-file key equal ftest-altkey1
+             when start-op-ge
+                  start ftest-file key not less ftest-altkey1
+             when start-op-gt
+                  start ftest-file key greater ftest-altkey1
+             when start-op-le
+                  start ftest-file key not greater ftest-altkey1
+             when start-op-lt
+                  start ftest-file key less ftest-altkey1
+           end-evaluate.
            if ftest-status = "00"
                move "start first alt successful" to result-msg
                display result-screen
            end-if.
-       
+
        do-start-3.
            move spaces to ftest-record.
            accept alt2-screen.
-           start ftest-file key not less ftest-altkey2.
+           accept start-op-screen.
+           evaluate true
+             when start-op-eq
+                  start ftest-file key equal ftest-altkey2
+             when start-op-ge
+                  start ftest-file key not less ftest-altkey2
+             when start-op-gt
+                  start ftest-file key greater ftest-altkey2
+             when start-op-le
+                  start ftest-file key not greater ftest-altkey2
+             when start-op-lt
+                  start ftest-file key less ftest-altkey2
+           end-evaluate.
            if ftest-status = "00"
                move "start second alt successful" to result-msg
                display result-screen
