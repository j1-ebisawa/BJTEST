@@ -19,7 +19,14 @@
        01  F-STS                       PIC XX.
        01  FILE-STS                    PIC XX.
        01  PRINT-FNM                   PIC X(128).
-      ******** 
+       01  CSV-HEADER                  PIC X(80) VALUE
+               "TESTID,SEQ,DATE,TIME,RES,MACID1,MACID2,USERID,
+      -        "STATIONID,COMMENT".
+       01  FILTER-TESTID               PIC X(20).
+       01  FILTER-LEN                  PIC 9(02) VALUE 0.
+       01  FILTER-MATCH-SW             PIC X VALUE "Y".
+           88  FILTER-MATCHES              VALUE "Y".
+      ********
        01  QU-REC-WK.
            03 QU-KEY1.
                05 QU-MANID         PIC  X(20).
@@ -56,6 +63,7 @@
        01  PRINT-WK.
            03 QU-KEY1.
                05 QU-MANID         PIC  X(20).
+               05 FILLER           PIC  X VALUE ",".
                05 QU-IDSEQ         PIC  X(01).
            03 FILLER               PIC  X VALUE ",".
            03 QU-DATE.
@@ -103,11 +111,18 @@
        INIT-PROC.
            OPEN INPUT QUTESTF.
       *
-           MOVE "data\QUREPORT.txt" to PRINT-FNM.
-      *>     MOVE SPACE TO PRINT-FNM.
-      *>     DISPLAY "QUREPORT_FNAME"   UPON ENVIRONMENT-NAME.
-      *>     ACCEPT  PRINT-FNM          FROM ENVIRONMENT-VALUE.
+           MOVE SPACE TO PRINT-FNM.
+           DISPLAY "QUREPORT_FNAME"   UPON ENVIRONMENT-NAME.
+           ACCEPT  PRINT-FNM          FROM ENVIRONMENT-VALUE.
+           IF PRINT-FNM = SPACE
+               MOVE "data\QUREPORT.txt" TO PRINT-FNM
+           END-IF.
            OPEN OUTPUT PRINT-F.
+           MOVE CSV-HEADER TO P-REC.
+           WRITE P-REC AFTER 1.
+           MOVE SPACE TO FILTER-TESTID.
+           DISPLAY "QUREPORT_FILTER"  UPON ENVIRONMENT-NAME.
+           ACCEPT  FILTER-TESTID      FROM ENVIRONMENT-VALUE.
        TERM-PROC.
            CLOSE QUTESTF.
            CLOSE PRINT-F.
@@ -116,9 +131,26 @@
               READ QUTESTF NEXT
                    AT END EXIT PERFORM
               END-READ
-              PERFORM PRINT-PROC
+              MOVE QU-REC TO QU-REC-WK
+              PERFORM CHECK-FILTER
+              IF FILTER-MATCHES
+                 PERFORM PRINT-PROC
+              END-IF
            END-PERFORM.
+      *    prefix-filter a candidate testid against QUREPORT_FILTER;
+      *    a blank filter matches every record
+       CHECK-FILTER.
+           MOVE "Y" TO FILTER-MATCH-SW.
+           IF FILTER-TESTID NOT = SPACE
+              MOVE 0 TO FILTER-LEN
+              INSPECT FILTER-TESTID TALLYING FILTER-LEN
+                      FOR CHARACTERS BEFORE INITIAL SPACE
+              MOVE "N" TO FILTER-MATCH-SW
+              IF QU-MANID IN QU-REC-WK (1:FILTER-LEN)
+                                 = FILTER-TESTID (1:FILTER-LEN)
+                 MOVE "Y" TO FILTER-MATCH-SW
+              END-IF
+           END-IF.
        PRINT-PROC.
-           MOVE QU-REC TO QU-REC-WK.
            MOVE CORR QU-REC-WK TO PRINT-WK.
            WRITE P-REC FROM PRINT-WK AFTER 1.
