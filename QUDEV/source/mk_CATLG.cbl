@@ -19,11 +19,15 @@
        WORKING-STORAGE SECTION.
        01  W-X.
            05  W-CNT          PIC 9(5).
+           05  W-ERR-CNT      PIC 9(5).
        01  INTXT-NAME         PIC X(128).
        01  CATLG-FNAME        PIC X(128).
-       
+
        01  INTXT-STS          PIC XX.
        01  F-STS              PIC XX.
+       01  CATLG-REC-SW       PIC X       VALUE "Y".
+           88  CATLG-REC-VALID            VALUE "Y".
+           88  CATLG-REC-INVALID          VALUE "N".
       *
 002220******************************************************************
 002230*****     ÇoÇqÇnÇbÇdÇcÇtÇqÇdÅ@ÇcÇhÇuÇhÇrÇhÇnÇmÅ@Å@****************
@@ -38,27 +42,47 @@
            display "Make CATLG start".
            move    "data\CATLG_org.txt"    TO INTXT-NAME.
            accept CATLG-FNAME   from environment "BJ_CATLG_MAST".
+           move    0                       TO W-CNT W-ERR-CNT.
       *
            OPEN INPUT  INTXT.
            OPEN OUTPUT CATLG-F.
            PERFORM UNTIL 1 = 0
               MOVE SPACE TO INTXT-REC
-              READ INTXT AT END 
+              READ INTXT AT END
                         EXIT PERFORM
               END-READ
+              ADD 1 TO W-CNT
               PERFORM BUILD-CATLG-REC
-              WRITE CATLG-REC
+              IF CATLG-REC-VALID
+                 WRITE CATLG-REC
+              ELSE
+                 ADD 1 TO W-ERR-CNT
+                 DISPLAY "Make CATLG : invalid entry at line " W-CNT
+                         " : " INTXT-REC
+              END-IF
            END-PERFORM.
       *
            CLOSE INTXT CATLG-F.
       *
-           
-           display "Make CATLG end".
+           display "Make CATLG end : " W-CNT " read, "
+                   W-ERR-CNT " rejected".
       *
        BUILD-CATLG-REC.
            INITIALIZE CATLG-REC.
+           SET CATLG-REC-VALID TO TRUE.
            UNSTRING  INTXT-REC DELIMITED BY ";"
                INTO  CATLG-MIN-RECL
                      CATLG-MAX-RECL
                      CATLG-FORG
                      CATLG-FPATH.
+           IF CATLG-FPATH = SPACE
+              SET CATLG-REC-INVALID TO TRUE
+           END-IF.
+           IF CATLG-MIN-RECL NOT NUMERIC OR
+              CATLG-MAX-RECL NOT NUMERIC
+              SET CATLG-REC-INVALID TO TRUE
+           END-IF.
+           IF CATLG-REC-VALID AND
+              CATLG-MIN-RECL > CATLG-MAX-RECL
+              SET CATLG-REC-INVALID TO TRUE
+           END-IF.
