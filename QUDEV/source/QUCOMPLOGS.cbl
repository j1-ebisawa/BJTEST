@@ -6,17 +6,22 @@
        OBJECT-COMPUTER.  PC.
        INPUT-OUTPUT    SECTION.
        FILE-CONTROL.
-        file-control.
             select file1 assign to tlog-name
                 file status fsts.
             select file2 assign to fname2
                 file status fsts.
+            select ctl-file assign to ctl-filenm
+                organization line sequential
+                access mode sequential
+                file status ctl-sts.
         data division.
         file section.
         fd  file1.
         01  f1-rec   pic x(1).
         fd  file2.
         01  f2-rec   pic x(1).
+        fd  ctl-file.
+        01  ctl-rec  pic x(200).
         working-storage section.
            copy "QUTESTID.lks".
         01  fsts     pic xx.
@@ -63,11 +68,25 @@
         01  chk-file                       pic 9(1).
         01  line-cnt-1                     pic 9(4).
         01  line-cnt-2                     pic 9(4).
-        01  line-loop                      pic 9(2).
+        01  line-loop                      pic 9(3).
         01  x-enter                        pic x(1).
         01  x-crg                          pic x(1).
+        01  ctl-filenm                     pic x(200).
+        01  ctl-sts                        pic xx.
+        01  ctl-idx-n                      pic 9(1).
+        01  ctl-col                        pic 9(4) comp-5.
+        01  ctl-loaded-sw                  pic x value "N".
+            88  ctl-loaded                     value "Y".
+        01  ctl-table.
+            03  ctl-entry occurs 9 times.
+                05  ctl-fname1             pic x(80).
+                05  ctl-fname2             pic x(80).
+        01  ctl-idx-field                  pic 9(1).
+        01  ctl-parse-f1                   pic x(80).
+        01  ctl-parse-f2                   pic x(80).
+        78  chk-line-max                   value 200.
         01  chk-line.
-        	03  chk OCCURS 32 TIMES.
+        	03  chk OCCURS 200 TIMES.
         	    05  chk-from               pic 9(4).
         	    05  colon-1                pic x(1).
         	    05  chk-to                 pic 9(4).
@@ -79,7 +98,7 @@
             move "OK" to QUL-RES.
             move 0 to diff-cnt chk-file.
             perform varying line-loop from 1 by 1
-                until line-loop > 32 or
+                until line-loop > chk-line-max or
                       chk-from(line-loop) is not numeric or
                       chk-from(line-loop) not > 0
                 if chk-file-no(line-loop) not = chk-file
@@ -119,60 +138,15 @@
             move space to f1-rec f2-rec.
             move 1 to line-cnt-1 line-cnt-2.
             close file1 file2.
-            if chk-file = 1 or chk-file = 0
-            	display "QUFNAME1" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME2" upon environment-name
-            	accept fname2      from environment-value
+            if not ctl-loaded
+            	perform load-ctl-file
             end-if.
-            if chk-file = 2
-            	display "QUFNAME3" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME4" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 3
-            	display "QUFNAME5" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME6" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 4
-            	display "QUFNAME7" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME8" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 5
-            	display "QUFNAME9" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME10" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 6
-            	display "QUFNAME11" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME12" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 7
-            	display "QUFNAME13" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME14" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 8
-            	display "QUFNAME15" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME16" upon environment-name
-            	accept fname2      from environment-value
-            end-if.
-            if chk-file = 9
-            	display "QUFNAME17" upon environment-name
-            	accept fname1      from environment-value
-            	display "QUFNAME18" upon environment-name
-            	accept fname2      from environment-value
+            move chk-file to ctl-idx-n.
+            if ctl-idx-n = 0
+            	move 1 to ctl-idx-n
             end-if.
+            move ctl-fname1(ctl-idx-n) to fname1.
+            move ctl-fname2(ctl-idx-n) to fname2.
             if fname1 = space or fname2 = space
                 move 255 to return-code
                 goback
@@ -198,6 +172,36 @@
             display "QUTESTID"      upon environment-name.
             accept QUL-PARAM-ID     from environment-value.
             move 0 to f1-eofd f2-eofd.
+      *
+       load-ctl-file.
+            move space to ctl-filenm.
+            display "QUCOMPLOGS_CTLFILE" upon environment-name.
+            accept  ctl-filenm           from environment-value.
+            if ctl-filenm = space
+            	move "WORK\QUCOMPLOGS.CTL" to ctl-filenm
+            end-if.
+            open input ctl-file.
+            if ctl-sts not = "00"
+            	set ctl-loaded to true
+            	exit paragraph
+            end-if.
+            perform until 1 = 0
+                read ctl-file at end exit perform end-read
+                if ctl-rec not = space
+                	move 0 to ctl-idx-field
+                	move space to ctl-parse-f1 ctl-parse-f2
+                	unstring ctl-rec delimited by ","
+                	    into ctl-idx-field ctl-parse-f1 ctl-parse-f2
+                	move ctl-idx-field to ctl-idx-n
+                	if ctl-idx-n = 0
+                		move 1 to ctl-idx-n
+                	end-if
+                	move ctl-parse-f1 to ctl-fname1(ctl-idx-n)
+                	move ctl-parse-f2 to ctl-fname2(ctl-idx-n)
+                end-if
+            end-perform.
+            close ctl-file.
+            set ctl-loaded to true.
         comp-proc.
             perform varying loop-cnt from 1 by 1
                 until f1-eof or line-cnt-1 not < line-from
