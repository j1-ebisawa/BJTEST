@@ -1,78 +1,170 @@
-**********
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. get_idx_info.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-DATA DIVISION.
-WORKING-STORAGE SECTION. 
-copy "isgui.def".
-copy "isfilesys.def".
-77  f                       handle .
-77  file-path                 pic x(128).
-77  key-io                  pic x(10).
-77  rec-buffer              pic x(22).
-      *> 01 record.
-      *>  03 rec-key    pic 9(5).  *> This is the record key
-      *>  03 rec-data   pic x(17).
-
-77  key-val                 pic 9(5) value 0.
-
-01  wk-i    pic 99.
-       
-procedure division.
-main-00.
-   display "input file-path->".
-   accept file-path.
-   inspect file-path     replacing trailing spaces by low-value
-   inspect key-io        replacing trailing spaces by low-value
-   inspect logical-info  replacing trailing spaces by low-value.
-   
-get-logical-info.
-   set open-function to true
-   move finput to open-mode    
-   call "i$io" using io-function, file-path, 
-                     open-mode, logical-info
-   
-   if return-code = 0
-      display "I$IO Error: open input: " F_ERRNO 
-      go to main-exit
-   else
-      move return-code to f
-   end-if.
-   set info-function to true
-   set get-logical-params to true
-   call "I$IO" using io-function f info-mode logical-info
-   if return-code = 0
-      display "I$IO Error: get-logical-param: " F_ERRNO 
-      go to main-exit
-   end-if.   
-   display "max-rec-size=" max-rec-size
-   display "min-rec-size=" min-rec-size
-   display "num-keys="     num-keys.
-   
-   perform varying wk-i from 0 by 1 until wk-i >= num-keys 
-      move wk-i to info-mode
-      call "I$IO" using io-function, f, info-mode, 
-                        key-info
-      display "key-info("     wk-i ")=" key-info
-   end-perform.
-      
-   set get-record-count to true
-   call "I$IO" using io-function, f, info-mode, 
-                     record-count-info.
-   if return-Code = 0
-      display "I$IO Error: get-rec-cnt : " F_ERRNO 
-      go to main-exit
-   end-if. 
-   display "record-count=" number-of-records.
-close-file.
-   set close-function to true
-   call "i$io" using io-function  f
-   if return-Code = 0
-      display "I$IO Error: close : " F_ERRNO 
-      go to main-exit
-   end-if.
-main-exit.
-  display "get-idx-info end".
-  accept omitted.
-  goback.
+**********
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. get_idx_info.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RPT-F          ASSIGN TO RPT-FNM
+                          ORGANIZATION LINE SEQUENTIAL
+                          ACCESS MODE       SEQUENTIAL
+                          FILE STATUS RPT-STS.
+DATA DIVISION.
+FILE SECTION.
+FD  RPT-F.
+01  RPT-REC                   PIC X(80).
+WORKING-STORAGE SECTION.
+copy "isgui.def".
+copy "isfilesys.def".
+77  f                       handle .
+77  file-path                 pic x(128).
+77  key-io                  pic x(10).
+77  rec-buffer              pic x(22).
+      *> 01 record.
+      *>  03 rec-key    pic 9(5).  *> This is the record key
+      *>  03 rec-data   pic x(17).
+
+77  key-val                 pic 9(5) value 0.
+
+01  wk-i    pic 99.
+01  RPT-FNM                    pic x(128).
+01  RPT-STS                    pic xx.
+01  RPT-LINE                   pic x(80).
+01  RPT-NUM                    pic 9(10).
+01  RPT-OPEN-SW                 pic x value "N".
+    88 RPT-OPEN                    value "Y".
+01  WK-ENV-BATCH                pic x(03).
+01  BATCH-MODE-SW               pic x value "N".
+    88  BATCH-MODE                  value "Y".
+
+procedure division.
+main-00.
+   perform SET-BATCH-MODE.
+   perform OPEN-RPT.
+   if BATCH-MODE
+      move space to file-path
+      display "GETIDXINFO_FNAME" upon environment-name
+      accept  file-path          from environment-value
+   else
+      display "input file-path->"
+      accept file-path
+   end-if.
+   inspect file-path     replacing trailing spaces by low-value
+   inspect key-io        replacing trailing spaces by low-value
+   inspect logical-info  replacing trailing spaces by low-value.
+
+get-logical-info.
+   set open-function to true
+   move finput to open-mode
+   call "i$io" using io-function, file-path,
+                     open-mode, logical-info
+
+   if return-code = 0
+      display "I$IO Error: open input: " F_ERRNO
+      go to main-exit
+   else
+      move return-code to f
+   end-if.
+   set info-function to true
+   set get-logical-params to true
+   call "I$IO" using io-function f info-mode logical-info
+   if return-code = 0
+      display "I$IO Error: get-logical-param: " F_ERRNO
+      go to main-exit
+   end-if.
+   display "max-rec-size=" max-rec-size
+   display "min-rec-size=" min-rec-size
+   display "num-keys="     num-keys.
+   move max-rec-size to RPT-NUM.
+   move space to RPT-LINE.
+   string "max-rec-size=" delimited size
+          RPT-NUM(1:)     delimited size
+          into RPT-LINE.
+   perform WRITE-RPT.
+   move min-rec-size to RPT-NUM.
+   move space to RPT-LINE.
+   string "min-rec-size=" delimited size
+          RPT-NUM(1:)     delimited size
+          into RPT-LINE.
+   perform WRITE-RPT.
+   move num-keys to RPT-NUM.
+   move space to RPT-LINE.
+   string "num-keys="     delimited size
+          RPT-NUM(1:)     delimited size
+          into RPT-LINE.
+   perform WRITE-RPT.
+
+   perform varying wk-i from 0 by 1 until wk-i >= num-keys
+      move wk-i to info-mode
+      call "I$IO" using io-function, f, info-mode,
+                        key-info
+      display "key-info("     wk-i ")=" key-info
+      move space to RPT-LINE
+      string "key-info("      delimited size
+             wk-i              delimited size
+             ")="              delimited size
+             key-info          delimited size
+             into RPT-LINE
+      perform WRITE-RPT
+   end-perform.
+
+   set get-record-count to true
+   call "I$IO" using io-function, f, info-mode,
+                     record-count-info.
+   if return-Code = 0
+      display "I$IO Error: get-rec-cnt : " F_ERRNO
+      go to main-exit
+   end-if.
+   display "record-count=" number-of-records.
+   move number-of-records to RPT-NUM.
+   move space to RPT-LINE.
+   string "record-count=" delimited size
+          RPT-NUM(1:)     delimited size
+          into RPT-LINE.
+   perform WRITE-RPT.
+close-file.
+   set close-function to true
+   call "i$io" using io-function  f
+   if return-Code = 0
+      display "I$IO Error: close : " F_ERRNO
+      go to main-exit
+   end-if.
+main-exit.
+  perform CLOSE-RPT.
+  display "get-idx-info end".
+  if not BATCH-MODE
+     accept omitted
+  end-if.
+  goback.
+SET-BATCH-MODE.
+   move space to WK-ENV-BATCH.
+   display "GETIDXINFO_BATCH" upon environment-name.
+   accept  WK-ENV-BATCH        from environment-value.
+   call "CBL_TOUPPER" using WK-ENV-BATCH value 3.
+   if WK-ENV-BATCH(1:1) = "Y"
+      move "Y" to BATCH-MODE-SW
+   else
+      move "N" to BATCH-MODE-SW
+   end-if.
+OPEN-RPT.
+   move space to RPT-FNM.
+   display "GETIDXINFO_RPTFILE" upon environment-name.
+   accept  RPT-FNM              from environment-value.
+   if RPT-FNM = space
+      move "data\GETIDXINFO.txt" to RPT-FNM
+   end-if.
+   open output RPT-F.
+   if RPT-STS = "00"
+      set RPT-OPEN to true
+   else
+      display "GETIDXINFO Error: open report file: " RPT-STS
+   end-if.
+WRITE-RPT.
+   if RPT-OPEN
+      move RPT-LINE to RPT-REC
+      write RPT-REC
+   end-if.
+CLOSE-RPT.
+   if RPT-OPEN
+      close RPT-F
+   end-if.
