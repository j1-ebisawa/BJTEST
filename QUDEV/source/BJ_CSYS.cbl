@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BJ_CSYS.
+       AUTHOR. j1_eb.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSYS-LOG ASSIGN TO CSYS-LOGNM
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS  CSYS-STS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CSYS-LOG.
+       01  CSYS-LOG-REC       PIC X(600).
+
+       WORKING-STORAGE SECTION.
+      *
+      * Runs CMD-LINE through the OS shell (same H'0006'/H'0007'
+      * FLAGS argument already used by test_ASYNC.cbl and
+      * BJ_Launch.cbl) and hands the shell's exit status back in
+      * EXIT-STATUS. Whenever that exit status is non-zero, the
+      * failed invocation is also appended (OPEN EXTEND, same
+      * append-a-log-line idiom as LOCK_LOG_PUT.cbl/COBDUMP.cbl) to a
+      * log file - CSYS_LOGFILE names it, default WORK\BJ_CSYS.LOG.
+       01  CSYS-EXIT-DISP     PIC ZZ9.
+       01  CSYS-FLAGS-DISP    PIC ZZ9.
+       01  CSYS-DATE          PIC 9(8).
+       01  CSYS-TIME          PIC 9(8).
+       01  CSYS-LOGNM         PIC X(128).
+       01  CSYS-STS           PIC XX.
+
+       LINKAGE SECTION.
+       01  CMD-LINE           PIC X(512).
+       01  FLAGS              PIC X(2) COMP-X.
+       01  EXIT-STATUS        PIC X(2) COMP-X.
+
+       PROCEDURE DIVISION USING CMD-LINE, FLAGS, EXIT-STATUS.
+       MAIN.
+           MOVE 0 TO EXIT-STATUS.
+           CALL "C$SYSTEM" USING CMD-LINE FLAGS EXIT-STATUS.
+           IF EXIT-STATUS NOT = 0
+              PERFORM LOG-FAILURE
+           END-IF.
+           GOBACK.
+
+       LOG-FAILURE.
+           DISPLAY "BJ_CSYS_LOGFILE" UPON ENVIRONMENT-NAME.
+           ACCEPT CSYS-LOGNM FROM ENVIRONMENT-VALUE.
+           IF CSYS-LOGNM = SPACES
+              MOVE "WORK\BJ_CSYS.LOG" TO CSYS-LOGNM
+           END-IF.
+           OPEN EXTEND CSYS-LOG.
+           IF CSYS-STS = "00" OR CSYS-STS = "05"
+              MOVE EXIT-STATUS TO CSYS-EXIT-DISP
+              MOVE FLAGS       TO CSYS-FLAGS-DISP
+              ACCEPT CSYS-DATE FROM DATE YYYYMMDD
+              ACCEPT CSYS-TIME FROM TIME
+              MOVE SPACES TO CSYS-LOG-REC
+              STRING CSYS-DATE                DELIMITED BY SIZE
+                     "-"                       DELIMITED BY SIZE
+                     CSYS-TIME                 DELIMITED BY SIZE
+                     " FLAGS="                 DELIMITED BY SIZE
+                     CSYS-FLAGS-DISP           DELIMITED BY SIZE
+                     " EXIT="                  DELIMITED BY SIZE
+                     CSYS-EXIT-DISP            DELIMITED BY SIZE
+                     " CMD="                   DELIMITED BY SIZE
+                     FUNCTION TRIM(CMD-LINE)   DELIMITED BY SIZE
+                  INTO CSYS-LOG-REC
+              WRITE CSYS-LOG-REC
+              CLOSE CSYS-LOG
+           ELSE
+              DISPLAY "BJ_CSYS : unable to open failure log '"
+                      FUNCTION TRIM(CSYS-LOGNM) "' status="
+                      CSYS-STS
+           END-IF.
