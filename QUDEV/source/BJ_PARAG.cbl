@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BJ_PARAG.
+       AUTHOR. j1_eb.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *
+      * Returns the caller's command-line/PARM parameters one at a
+      * time, normalized to "KEY=VALUE" (blanks around KEY trimmed,
+      * KEY upper-cased). Callers loop CALLing this repeatedly
+      * (PARAG01.cbl is the pattern) until PARAM-REC comes back
+      * SPACES, which marks end-of-parameters and also resets the
+      * argument counter for the next such loop in the same run.
+       01  BJP-ARG-NUM     PIC 9(4) COMP-X VALUE 0.
+       01  BJP-RAW         PIC X(256).
+       01  BJP-KEY         PIC X(60).
+       01  BJP-VALUE       PIC X(196).
+       01  BJP-EQ-CNT      PIC 9(3) COMP-X VALUE 0.
+
+       LINKAGE SECTION.
+       01  BJP-PARAM       PIC X(256).
+
+       PROCEDURE DIVISION USING BJP-PARAM.
+       MAIN.
+           ADD 1 TO BJP-ARG-NUM.
+           MOVE SPACES TO BJP-PARAM.
+           MOVE SPACES TO BJP-RAW.
+           DISPLAY BJP-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT BJP-RAW FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 0 TO BJP-ARG-NUM
+                   GOBACK
+           END-ACCEPT.
+      *    a blank positional argument is not the same as end-of-
+      *    arguments (that is only ON EXCEPTION, above) - skip it and
+      *    move on to the next argument instead of stopping the loop
+      *    or losing BJP-ARG-NUM's position
+           IF BJP-RAW = SPACES
+              GO TO MAIN
+           END-IF.
+           MOVE 0 TO BJP-EQ-CNT.
+           INSPECT BJP-RAW TALLYING BJP-EQ-CNT FOR ALL "=".
+           IF BJP-EQ-CNT = 0
+              DISPLAY "BJ_PARAG : parameter '" BJP-RAW
+                      "' is not in KEY=VALUE form, passed through"
+              MOVE BJP-RAW TO BJP-PARAM
+              GOBACK
+           END-IF.
+           UNSTRING BJP-RAW DELIMITED BY "=" INTO BJP-KEY BJP-VALUE.
+           INSPECT BJP-KEY CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           STRING FUNCTION TRIM(BJP-KEY) DELIMITED BY SIZE
+                  "="                    DELIMITED BY SIZE
+                  BJP-VALUE              DELIMITED BY SIZE
+               INTO BJP-PARAM.
+           GOBACK.
