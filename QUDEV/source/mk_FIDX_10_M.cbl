@@ -6,6 +6,8 @@
 000130 OBJECT-COMPUTER.       PC.
 000140 INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
+      *    split-field key (F1+F5, F2+F3-4 are not contiguous), so
+      *    this one keeps its own FD/SELECT instead of calling mk_FIDX.
        SELECT FSEQ            ASSIGN TO FSEQ-NAME
               ORGANIZATION    SEQUENTIAL
               ACCESS MODE     SEQUENTIAL
