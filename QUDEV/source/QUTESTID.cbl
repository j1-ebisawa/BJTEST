@@ -6,12 +6,14 @@
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
        COPY "QUTESTF.sl".
+       COPY "QUTESTH.sl".
        DATA                            DIVISION.
        FILE                            SECTION.
        COPY "QUTESTF.fd".
+       COPY "QUTESTH.fd".
        WORKING-STORAGE                 SECTION.
        COPY "QUTESTID.wrk".
-       copy "SYSTEMINFO.DEF".
+       copy "QUSYSINF.wrk".
        78  MB-YES                              VALUE 1.
        78  MB-NO                               VALUE 2.
        78  MB-CANCEL                           VALUE 3.
@@ -35,11 +37,14 @@
       *
        INIT-PROC.
            OPEN I-O QUTESTF.
+           OPEN EXTEND QUTESTH.
+           PERFORM SET-BATCH-MODE.
            *>IF MAC1 = SPACE
            *>    CALL "QUMACIO" USING MAC1 MAC2
            *>END-IF.
        TERM-PROC.
            CLOSE QUTESTF.
+           CLOSE QUTESTH.
        WRIT-PROC.
            MOVE 0 TO QUL-RETURNCD.
            PERFORM WRITE-INIT.
@@ -73,9 +78,10 @@
                IF QU-RES = "OK"
                    MOVE QU-IDSEQ TO LAST-OK
                END-IF
-               IF QU-IDSEQ >= 3   *> 破棄する
-      *             CONTINUE
+               IF QU-IDSEQ >= 3   *> 現行ファイルからは追い出す→履歴ファイルへ退避
                     MOVE QU-REC TO PRE3-SAVE
+                    MOVE PRE3-SAVE TO QH-REC
+                    WRITE QH-REC
                ELSE            *> 2, 1, 0
                     ADD 1 TO QU-IDSEQ
                     WRITE QU-REC
@@ -92,10 +98,11 @@
            ACCEPT QU-TIME FROM TIME.
            MOVE QUL-RES TO QU-RES.
            MOVE QUL-COMM1(1:COM-LEN) TO QU-COMM1.
-           *>MOVE MACTYPE1 TO QU-MACTYPE1.
-           *>MOVE MACTYPE2 TO QU-MACTYPE2.
-           *>MOVE MACID1   TO QU-MACID1.
-           *>MOVE MACID2   TO QU-MACID2.
+           MOVE SPACE TO WK-MAC-ID2.
+           CALL "QUMACIO" USING WK-MAC-ID WK-MAC-ID2.
+           MOVE WK-MAC-ID(1:4)   TO QU-MACID1.
+           MOVE SPACE            TO QU-MACID2.
+           MOVE WK-MAC-ID(5:3)   TO QU-MACID2(1:3).
            PERFORM GET-ENV.
            *>MOVE OSI-PRODUCT           TO QU-OSI-PRODUCT.
            *>MOVE OSI-PRODUCT-VERSION   TO QU-OSI-PRODUCT-VERSION.
@@ -124,10 +131,21 @@
            DISPLAY MSG-LINE1.
            DISPLAY "TEST-ID:" QUL-PARAM-ID "  RES:" QUL-RES
                    "  COM:" QUL-COMM1(1:COM-LEN).
-           DISPLAY "CALLED:" CALL-STATUS " " CALLING-PROGRAM
+           DISPLAY "CALLED:" CALL-STATUS " " CALLING-PROGRAM.
            DISPLAY "宜しいですか？".
-           .
-           *>ACCEPT MSG-RES. *>AT 2479.
+           IF BATCH-MODE
+               DISPLAY "QUTESTID: batch mode - auto-proceeding"
+               MOVE MB-YES TO MSG-RES
+           ELSE
+               MOVE SPACE TO DISP-ANS
+               ACCEPT DISP-ANS FROM CONSOLE
+               CALL "CBL_TOUPPER" USING DISP-ANS VALUE 1
+               IF DISP-ANS = "Y"
+                   MOVE MB-YES TO MSG-RES
+               ELSE
+                   MOVE MB-CANCEL TO MSG-RES
+               END-IF
+           END-IF.
        ROLLBACK-RTN.
            MOVE QUL-PARAM-ID TO QU-KEY1.
       * 履歴チェック(過去３レコード保存：1ID最大４レコード)
@@ -147,8 +165,22 @@
            END-PERFORM.
            DELETE QUTESTF INVALID
                DISPLAY "??? - 2"
-               ACCEPT RES AT 2479
+               PERFORM PAUSE-FOR-ACK
            END-DELETE.
+       SET-BATCH-MODE.
+           MOVE SPACE TO WK-ENV-BATCH.
+           DISPLAY "QU_BATCH_MODE"    UPON ENVIRONMENT-NAME.
+           ACCEPT  WK-ENV-BATCH       FROM ENVIRONMENT-VALUE.
+           CALL "CBL_TOUPPER" USING WK-ENV-BATCH VALUE 3.
+           IF WK-ENV-BATCH(1:1) = "Y"
+               MOVE "Y" TO BATCH-MODE-SW
+           ELSE
+               MOVE "N" TO BATCH-MODE-SW
+           END-IF.
+       PAUSE-FOR-ACK.
+           IF NOT BATCH-MODE
+               ACCEPT RES FROM CONSOLE
+           END-IF.
        GET-ENV.
            MOVE SPACE TO QU-USER-ID.
            display "QU_USER_ID"       upon environment-name.
@@ -171,3 +203,9 @@
            MOVE SPACE TO QU-PWD.
            display "PWD"              upon environment-name.
            accept  QU-PWD             from environment-value.
+           MOVE SPACE TO QU-JCLNAME.
+           display "QU_JCLNAME"       upon environment-name.
+           accept  QU-JCLNAME         from environment-value.
+           MOVE SPACE TO QU-STEPNAME.
+           display "QU_STEPNAME"      upon environment-name.
+           accept  QU-STEPNAME        from environment-value.
