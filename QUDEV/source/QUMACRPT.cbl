@@ -0,0 +1,177 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     QUMACRPT.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+       COPY "QUTESTF.sl"      replacing QU-KEY1 BY
+                              == QU-KEY1 OF QUTESTF==.
+       COPY "QUMACID.sl".
+       SELECT PRINT-F         ASSIGN TO dynamic PRINT-FNM
+                              ORGANIZATION LINE SEQUENTIAL
+                              ACCESS MODE       SEQUENTIAL
+                              FILE STATUS F-STS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       COPY "QUTESTF.fd".
+       COPY "QUMACID.def".
+       FD    PRINT-F.
+       01    P-REC                     PIC X(256).
+       WORKING-STORAGE                 SECTION.
+       01  F-STS                       PIC XX.
+       01  FILE-STS                    PIC XX.
+       01  PRINT-FNM                   PIC X(128).
+       01  CSV-HEADER                  PIC X(100) VALUE
+               "TESTID,SEQ,DATE,TIME,RES,MACID,MACNAME,MACIP,MACOS,
+      -        "USERID,STATIONID,COMMENT".
+       01  WK-MAC-KEY                  PIC X(07).
+       01  MAC-FOUND-SW                PIC X VALUE "N".
+           88  MAC-FOUND                   VALUE "Y".
+      ********
+       01  QU-REC-WK.
+           03 QU-KEY1.
+               05 QU-MANID         PIC  X(20).
+               05 QU-IDSEQ         PIC  X(01).
+           03 QU-DATE.
+               05 QU-YYYY          PIC  9(04).
+               05 QU-MM            PIC  9(02).
+               05 QU-DD            PIC  9(02).
+           03 QU-TIME.
+               05 QU-HH            PIC  9(02).
+               05 QU-NN            PIC  9(02).
+               05 QU-SS            PIC  9(02).
+               05 QU-10MS          PIC  9(02).
+           03 QU-RES           PIC  X(02).
+           03 QU-COMM1         PIC  X(40).
+           03 QU-MACID1        PIC  X(04).
+           03 QU-MACID2        PIC  X(04).
+           03 QU-USER-ID       PIC  X(12).
+           03 QU-STATION-ID    PIC  X(12).
+           03  PRODUCT-VERSION.
+               05  QU-OSI-PRODUCT                     pic x(2) comp-x.
+               05  QU-OSI-PRODUCT-VERSION             pic x(2) comp-x.
+               05  QU-OSI-PRODUCT-REVISION            pic x(2) comp-x.
+               05  QU-OSI-PRODUCT-SP                  pic x(2) comp-x.
+               05  QU-OSI-FIXPACK                     pic x(2) comp-x.
+           03 QU-RUNTIME-BYTE  PIC  X.
+           03 QU-USER          PIC  X(14).
+           03 QU-LOGNAME       PIC  X(14).
+           03 QU-SSH-CLIENT    PIC  X(50).
+           03 QU-SSH-CONNECT   PIC  X(60).
+           03 QU-LANG          PIC  X(20).
+           03 QU-PWD           PIC  X(50).
+
+       01  PRINT-WK.
+           03 QU-KEY1.
+               05 QU-MANID         PIC  X(20).
+               05 FILLER           PIC  X VALUE ",".
+               05 QU-IDSEQ         PIC  X(01).
+           03 FILLER               PIC  X VALUE ",".
+           03 QU-DATE.
+               05 QU-YYYY          PIC  9(04).
+               05 QU-MM            PIC  9(02).
+               05 QU-DD            PIC  9(02).
+           03 QU-TIME.
+               05 FILLER           PIC  X VALUE ",".
+               05 QU-HH            PIC  9(02).
+               05 QU-NN            PIC  9(02).
+               05 QU-SS            PIC  9(02).
+               05 QU-10MS          PIC  9(02).
+           03 FILLER               PIC  X VALUE ",".
+           03 QU-RES           PIC  X(02).
+           03 FILLER               PIC  X VALUE ",".
+           03 PRT-MAC-KEY       PIC  X(07).
+           03 FILLER            PIC  X VALUE ",".
+           03 MAC-NAME          PIC  X(20).
+           03 FILLER            PIC  X VALUE ",".
+           03 MAC-IP            PIC  X(16).
+           03 FILLER            PIC  X VALUE ",".
+           03 MAC-OS            PIC  9(01).
+           03 FILLER               PIC  X VALUE ",".
+           03 QU-USER-ID       PIC  X(12).
+           03 FILLER           PIC  X VALUE ",".
+           03 QU-STATION-ID    PIC  X(12).
+           03 FILLER               PIC  X VALUE ",".
+           03 QU-COMM1         PIC  X(40).
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       IN-FILE-ERROR SECTION.
+          USE AFTER STANDARD ERROR PROCEDURE ON QUTESTF.
+              DISPLAY "QUTESTF ERROR : " FILE-STS
+              move -1 to return-code.
+              goback.
+       MAC-FILE-ERROR SECTION.
+          USE AFTER STANDARD ERROR PROCEDURE ON MAC-IDF.
+              DISPLAY "QUMACID ERROR : " FILE-STS
+              move -1 to return-code.
+              goback.
+       OT-FILE-ERROR SECTION.
+          USE AFTER STANDARD ERROR PROCEDURE ON PRINT-F.
+              DISPLAY "PRINT-F ERROR : " F-STS
+              move -1 to return-code.
+              goback.
+       end declaratives.
+
+       MAIN-ROUTINE.
+           PERFORM INIT-PROC.
+           PERFORM WRIT-PROC.
+           PERFORM TERM-PROC.
+           GOBACK.
+      *
+       INIT-PROC.
+           OPEN INPUT QUTESTF.
+           OPEN INPUT MAC-IDF.
+      *
+           MOVE SPACE TO PRINT-FNM.
+           DISPLAY "QUMACRPT_FNAME"   UPON ENVIRONMENT-NAME.
+           ACCEPT  PRINT-FNM          FROM ENVIRONMENT-VALUE.
+           IF PRINT-FNM = SPACE
+               MOVE "data\QUMACRPT.txt" TO PRINT-FNM
+           END-IF.
+           OPEN OUTPUT PRINT-F.
+           MOVE CSV-HEADER TO P-REC.
+           WRITE P-REC AFTER 1.
+       TERM-PROC.
+           CLOSE QUTESTF.
+           CLOSE MAC-IDF.
+           CLOSE PRINT-F.
+       WRIT-PROC.
+           PERFORM UNTIL 1 = 0
+              READ QUTESTF NEXT
+                   AT END EXIT PERFORM
+              END-READ
+              MOVE QU-REC TO QU-REC-WK
+              PERFORM LOOKUP-MAC
+              PERFORM PRINT-PROC
+           END-PERFORM.
+      *    combine the test record's stored MACID1/MACID2 back into the
+      *    7-char machine key QUMACIO hands out (4-digit base + 3-char
+      *    machine-type suffix) and look it up in QUMACID
+       LOOKUP-MAC.
+           MOVE SPACE TO WK-MAC-KEY.
+           MOVE QU-MACID1 IN QU-REC-WK TO WK-MAC-KEY(1:4).
+           MOVE QU-MACID2 IN QU-REC-WK (1:3) TO WK-MAC-KEY(5:3).
+           MOVE "N" TO MAC-FOUND-SW.
+           MOVE SPACE TO MAC-IDR.
+           IF WK-MAC-KEY NOT = SPACE
+               MOVE WK-MAC-KEY TO MAC-ID
+               READ MAC-IDF
+                   INVALID
+                       MOVE SPACE TO MAC-IDR
+                   NOT INVALID
+                       MOVE "Y" TO MAC-FOUND-SW
+               END-READ
+           END-IF.
+       PRINT-PROC.
+           MOVE CORR QU-REC-WK TO PRINT-WK.
+           MOVE WK-MAC-KEY TO PRT-MAC-KEY IN PRINT-WK.
+           IF MAC-FOUND
+               MOVE MAC-NAME OF MAC-IDF TO MAC-NAME IN PRINT-WK
+               MOVE MAC-IP   OF MAC-IDF TO MAC-IP   IN PRINT-WK
+               MOVE MAC-OS   OF MAC-IDF TO MAC-OS   IN PRINT-WK
+           ELSE
+               MOVE "(unregistered machine)" TO MAC-NAME IN PRINT-WK
+               MOVE SPACE                    TO MAC-IP   IN PRINT-WK
+               MOVE 0                        TO MAC-OS   IN PRINT-WK
+           END-IF.
+           WRITE P-REC FROM PRINT-WK AFTER 1.
