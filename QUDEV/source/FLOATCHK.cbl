@@ -13,34 +13,109 @@
        FILE SECTION.
        FD  A-FILE.
        01  A-REC.
-         05  filler  PIC  X(21).
+         05  filler  PIC  X(26).
+         05  A-5     usage   float.    *>27:4 FLOAT
+         05  filler  PIC  X(1).
          05  A-6     usage   double.   *>32:8 DOUBLE
-         05  filler  PIC  X(7).
+         05  filler  PIC  X(1).
        FD P-file.
        01 P-rec.
-         05  filler  pic x.
-      *>   05  A-6     PIC  +9.99999E+99.       *>30:8 DOUBLE
-         05  filler  PIC  X(1). 
+         05  filler    pic x.
+         05  P-FLOAT   PIC +9.999999E+99.
+         05  filler    PIC X(1).
+         05  P-FLOAT-SW  PIC X(3).
+         05  filler    PIC X(1).
+         05  P-DOUBLE  PIC +9.999999999999999E+999.
+         05  filler    PIC X(1).
+         05  P-DOUBLE-SW PIC X(3).
+         05  filler    PIC X(1).
 
        WORKING-STORAGE SECTION.
        01  W-01      PIC S9(5).
        01  W-02      PIC S9(5).
        01  W-03      PIC S9(5).
        01  W-INT     PIC S9(8) BINARY VALUE 1.
+      *
+      * Boundary constants for the largest/smallest normalized
+      * magnitude a single-precision (FLOAT) or double-precision
+      * (DOUBLE) IEEE value can hold. A field outside +/-MAX has
+      * overflowed; a non-zero field inside +/-MIN has underflowed
+      * into the subnormal range.
+       01  W-FLOAT-MAX   USAGE FLOAT  VALUE 3.4028235E+38.
+       01  W-FLOAT-MIN   USAGE FLOAT  VALUE 1.1754944E-38.
+       01  W-DOUBLE-MAX  USAGE DOUBLE VALUE 1.7976931348623157E+308.
+       01  W-DOUBLE-MIN  USAGE DOUBLE VALUE 2.2250738585072014E-308.
+       01  W-ABS-F       USAGE FLOAT.
+       01  W-ABS-D       USAGE DOUBLE.
+       01  W-CNT         PIC 9(5) VALUE 0.
+       01  W-FLOAT-HI-CNT    PIC 9(5) VALUE 0.
+       01  W-FLOAT-LO-CNT    PIC 9(5) VALUE 0.
+       01  W-DOUBLE-HI-CNT   PIC 9(5) VALUE 0.
+       01  W-DOUBLE-LO-CNT   PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        MAIN SECTION.
-        P-01. 
+        P-01.
              open input A-FILE.
              open output P-file.
              perform until 1 = 0
                 move space to A-REC
-                read A-FILE at end 
+                read A-FILE at end
                             exit perform
                 end-read
                 move space to P-rec
-                move corr A-rec to P-rec
+                add 1 to W-CNT
+                perform CHECK-FLOAT-BOUNDS
+                perform CHECK-DOUBLE-BOUNDS
+                move A-5 to P-FLOAT
+                move A-6 to P-DOUBLE
                 write P-rec
              end-perform.
+             move space to P-rec.
+             string "TOTAL: "        delimited by size
+                    W-CNT            delimited by size
+                    "  FLOAT HI: "   delimited by size
+                    W-FLOAT-HI-CNT   delimited by size
+                    "  FLOAT LO: "   delimited by size
+                    W-FLOAT-LO-CNT   delimited by size
+                    "  DOUBLE HI: "  delimited by size
+                    W-DOUBLE-HI-CNT  delimited by size
+                    "  DOUBLE LO: "  delimited by size
+                    W-DOUBLE-LO-CNT  delimited by size
+                 into P-rec.
+             write P-rec.
              close A-FILE.
              close P-file.
+             display "FLOATCHK end : " W-CNT " record(s)".
              goback.
+      *
+      * A value of exactly zero is always in range; otherwise it is
+      * out of range if its magnitude exceeds the type's maximum, or
+      * has underflowed into the subnormal range below the minimum.
+       CHECK-FLOAT-BOUNDS.
+             move "OK " to P-FLOAT-SW
+             if A-5 not = 0
+                compute W-ABS-F = function abs(A-5)
+                if W-ABS-F > W-FLOAT-MAX
+                   move "HI " to P-FLOAT-SW
+                   add 1 to W-FLOAT-HI-CNT
+                else
+                   if W-ABS-F < W-FLOAT-MIN
+                      move "LO " to P-FLOAT-SW
+                      add 1 to W-FLOAT-LO-CNT
+                   end-if
+                end-if
+             end-if.
+       CHECK-DOUBLE-BOUNDS.
+             move "OK " to P-DOUBLE-SW
+             if A-6 not = 0
+                compute W-ABS-D = function abs(A-6)
+                if W-ABS-D > W-DOUBLE-MAX
+                   move "HI " to P-DOUBLE-SW
+                   add 1 to W-DOUBLE-HI-CNT
+                else
+                   if W-ABS-D < W-DOUBLE-MIN
+                      move "LO " to P-DOUBLE-SW
+                      add 1 to W-DOUBLE-LO-CNT
+                   end-if
+                end-if
+             end-if.
