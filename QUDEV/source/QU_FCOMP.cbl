@@ -6,35 +6,31 @@ configuration            section.
 data                     division.
 /
 working-storage          section.
-copy "BJ_fc78.cpy".
+copy "BJ_FC78.CPY".
 
-copy "BJ_finfo.cpy" replacing =='BJf'== by ==bjf-f1==.
-copy "BJ_finfo.cpy" replacing =='BJf'== by ==bjf-f2==.
-copy "BJ_frec.cpy"  replacing =='BJf'== by ==bjf-f1==.
-copy "BJ_frec.cpy"  replacing =='BJf'== by ==bjf-f2==.
+copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f1==.
+copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-f2==.
+copy "BJ_FREC.CPY"  replacing =='BJf'== by ==bjf-f1==.
+copy "BJ_FREC.CPY"  replacing =='BJf'== by ==bjf-f2==.
  01  bjf-f1-file-handle              pointer.
  01  bjf-f2-file-handle              pointer.
  01  bjf-f1-record-ptr               pointer.
  01  bjf-f2-record-ptr               pointer.
  01  bjf-io-function                 pic 9(02) comp-x.
-copy "QUTESTID.lks".
+copy "QUTESTIX.lks".
 ********* WORK-DATA **********
 01  check-result             pic X(5).
 01  f1-cnt                   pic 9(10).
 01  f2-cnt                   pic 9(10).
-01  wk-L                     pic 9(06).  
+01  wk-L                     pic 9(06).
+01  diff-cnt                 pic 9(10).
 *********disp-message************************
-01    disp-msg               pic x(256).  
+01    disp-msg               pic x(256).
 01    disp-msg-l             pic 999.
-*----エラーコード領域              
- 01    FL--STS      PIC X(7).      
- 01    FL--STS-R.                  
-   03  FL--STS-N    PIC X(2).      
-   03  FL--STS-E    PIC X(5).      
-*----エラーメッセージ領域          
- 01    FL--TEXT     PIC X(80).     
+*----BJF_IOファイルステータス・メッセージ表
+copy "BJF_STSMSG.CPY".
 LINKAGE SECTION.
-copy "BJ_finfo.cpy" replacing =='BJf'== by ==bjf-wk==.
+copy "BJ_FINFO.CPY" replacing =='BJf'== by ==bjf-wk==.
 /
 procedure  division.
 prog-start.
@@ -49,11 +45,13 @@ init-prc section.
 ***********************
 init-prc-01.
      move space to disp-msg.
-     move space to check-result. 
+     move space to check-result.
+     move 0 to diff-cnt.
      set bjf-f1-file-handle to address of bjf-f1-file-info.
      set bjf-f2-file-handle to address of bjf-f2-file-info.
      set bjf-f1-record-ptr  to address of bjf-f1-record-info..
      set bjf-f2-record-ptr  to address of bjf-f2-record-info..
+     perform bjf-stsmsg-load.
 
 *
      call "QU_PAN3" using BJf-f1-file-info
@@ -75,10 +73,18 @@ end-prc-01.
        move "NG"   to QUL-RES
     end-if.
     move 1 to disp-msg-l.
-    string "QU_FCOMP : "   delimited by size
-           check-result    delimited by space
-           into disp-msg with pointer disp-msg-l.
-    call "BJ_DISPLAY" using disp-msg(1:disp-msg-l). 
+    if diff-cnt = 0
+       string "QU_FCOMP : "   delimited by size
+              check-result    delimited by space
+              into disp-msg with pointer disp-msg-l
+    else
+       string "QU_FCOMP : "   delimited by size
+              check-result    delimited by space
+              "  diff-cnt="   delimited by size
+              diff-cnt        delimited by size
+              into disp-msg with pointer disp-msg-l
+    end-if.
+    call "BJ_DISPLAY" using disp-msg(1:disp-msg-l).
 **
     CALL "QUTESTID" USING "INT"
     CALL "QUTESTID" USING "WRT" 
@@ -102,12 +108,11 @@ compare-prc section.
         end-if
         if  bjf-f1-record-size not = bjf-f2-record-size
                 perform disp-unmatch3
-                exit perform
-        end-if
-        if  bjf-f1-record-buffer(1:bjf-f1-record-size) not =
-            bjf-f2-record-buffer(1:bjf-f2-record-size)
-                perform disp-unmatch2
-                exit perform
+        else
+           if  bjf-f1-record-buffer(1:bjf-f1-record-size) not =
+               bjf-f2-record-buffer(1:bjf-f2-record-size)
+                   perform disp-unmatch2
+           end-if
         end-if
         perform f1-read-prc
         perform f2-read-prc
@@ -195,33 +200,97 @@ f2-file-close-prc section.
 error-proc section.
 **************************
 disp-f1-error.
-     CALL "C$RERR" USING   FL--STS, FL--TEXT , 1 .  
-     if  fl--sts   = "0000"                         
-         move   bjf-f1-file-sts    to  FL--STS(1:2) 
-     end-if                                         
-     move space to disp-msg 
-     move 1 to disp-msg-l.                                                            
-     string "F1-file-ERROR : "        delimited by size   
-           bjf-f1-file-sts            delimited by size   
-           " "                        delimited by size   
-           bjf-f1-file-name           delimited by space  
-           into disp-msg with pointer disp-msg-l.            
-     call "BJ_DISPLAY" using disp-msg(1:disp-msg-l). 
-     go to abort-goback.                    
-     
+     move bjf-f1-file-sts to BJF-STSMSG-IN.
+     perform bjf-stsmsg-lookup.
+     move space to disp-msg
+     move 1 to disp-msg-l.
+     string "F1-file-ERROR : "        delimited by size
+           bjf-f1-file-sts            delimited by size
+           " "                        delimited by size
+           BJF-STSMSG-OUT             delimited by size
+           " "                        delimited by size
+           bjf-f1-file-name           delimited by space
+           into disp-msg with pointer disp-msg-l.
+     call "BJ_DISPLAY" using disp-msg(1:disp-msg-l).
+     go to abort-goback.
+
 disp-f2-error.
-     CALL "C$RERR" USING   FL--STS, FL--TEXT , 1 .  
-     if  fl--sts   = "0000"                         
-         move   bjf-f2-file-sts    to  FL--STS(1:2) 
-     end-if
+     move bjf-f2-file-sts to BJF-STSMSG-IN.
+     perform bjf-stsmsg-lookup.
      move space to disp-msg .
-     move 1 to disp-msg-l.                         
-     string "F2-FILE-ERROR : "        delimited by size 
-           bjf-f2-file-sts            delimited by size 
-           bjf-f2-file-name           delimited by space 
+     move 1 to disp-msg-l.
+     string "F2-FILE-ERROR : "        delimited by size
+           bjf-f2-file-sts            delimited by size
+           " "                        delimited by size
+           BJF-STSMSG-OUT             delimited by size
+           " "                        delimited by size
+           bjf-f2-file-name           delimited by space
            into disp-msg with pointer disp-msg-l.
      call "BJ_DISPLAY" using disp-msg(1:disp-msg-l).
      go to abort-goback.
+*
+*    shared file-status message table load/lookup - see
+*    BJF_STSMSG.CPY; loaded once from init-prc, looked up by
+*    every BJF_IO error display above.
+bjf-stsmsg-load.
+     move "00" to BJF-STSMSG-CODE(1)
+     move "successful completion"            to BJF-STSMSG-TEXT(1)
+     move "10" to BJF-STSMSG-CODE(2)
+     move "end of file"                      to BJF-STSMSG-TEXT(2)
+     move "21" to BJF-STSMSG-CODE(3)
+     move "sequence error"                   to BJF-STSMSG-TEXT(3)
+     move "22" to BJF-STSMSG-CODE(4)
+     move "duplicate key"                    to BJF-STSMSG-TEXT(4)
+     move "23" to BJF-STSMSG-CODE(5)
+     move "record not found"                 to BJF-STSMSG-TEXT(5)
+     move "24" to BJF-STSMSG-CODE(6)
+     move "boundary violation"               to BJF-STSMSG-TEXT(6)
+     move "30" to BJF-STSMSG-CODE(7)
+     move "permanent I/O error"              to BJF-STSMSG-TEXT(7)
+     move "34" to BJF-STSMSG-CODE(8)
+     move "disk full"                        to BJF-STSMSG-TEXT(8)
+     move "35" to BJF-STSMSG-CODE(9)
+     move "file not found"                   to BJF-STSMSG-TEXT(9)
+     move "37" to BJF-STSMSG-CODE(10)
+     move "open mode not supported"          to BJF-STSMSG-TEXT(10)
+     move "38" to BJF-STSMSG-CODE(11)
+     move "file previously closed with lock" to BJF-STSMSG-TEXT(11)
+     move "39" to BJF-STSMSG-CODE(12)
+     move "attribute conflict"               to BJF-STSMSG-TEXT(12)
+     move "41" to BJF-STSMSG-CODE(13)
+     move "file already open"                to BJF-STSMSG-TEXT(13)
+     move "42" to BJF-STSMSG-CODE(14)
+     move "file not open"                    to BJF-STSMSG-TEXT(14)
+     move "43" to BJF-STSMSG-CODE(15)
+     move "no current record"                to BJF-STSMSG-TEXT(15)
+     move "44" to BJF-STSMSG-CODE(16)
+     move "record length mismatch"           to BJF-STSMSG-TEXT(16)
+     move "46" to BJF-STSMSG-CODE(17)
+     move "read after end of file"           to BJF-STSMSG-TEXT(17)
+     move "47" to BJF-STSMSG-CODE(18)
+     move "read/start on output file"        to BJF-STSMSG-TEXT(18)
+     move "48" to BJF-STSMSG-CODE(19)
+     move "write on input file"              to BJF-STSMSG-TEXT(19)
+     move "49" to BJF-STSMSG-CODE(20)
+     move "delete/rewrite on read-only file" to BJF-STSMSG-TEXT(20)
+     move "91" to BJF-STSMSG-CODE(21)
+     move "file locked by another user"      to BJF-STSMSG-TEXT(21)
+     move "9L" to BJF-STSMSG-CODE(22)
+     move "record locked by another user"    to BJF-STSMSG-TEXT(22)
+     .
+bjf-stsmsg-lookup.
+     move "N" to BJF-STSMSG-FOUND-SW.
+     move space to BJF-STSMSG-OUT.
+     perform varying BJF-STSMSG-IX from 1 by 1
+             until BJF-STSMSG-IX > 22 or BJF-STSMSG-FOUND
+        if BJF-STSMSG-CODE(BJF-STSMSG-IX) = BJF-STSMSG-IN
+           move BJF-STSMSG-TEXT(BJF-STSMSG-IX) to BJF-STSMSG-OUT
+           move "Y" to BJF-STSMSG-FOUND-SW
+        end-if
+     end-perform.
+     if not BJF-STSMSG-FOUND
+        move "unknown file status" to BJF-STSMSG-OUT
+     end-if.
  disp-unmatch1.
     move 1 to disp-msg-l.
     string "レコード数不一致："             delimited by size
@@ -234,6 +303,7 @@ disp-f2-error.
     MOVE "NG!!"    to check-result.
  
  disp-unmatch2.
+    add 1 to diff-cnt.
     string "レコード内容不一致："      delimited by size
            into disp-msg.
     call "BJ_DISPLAY"  using disp-msg(1:20).
@@ -251,6 +321,7 @@ disp-f2-error.
     call "BJ_DISPLAY"  using disp-msg(1:disp-msg-l).
     move "NG!!"    to check-result.
  disp-unmatch3.
+    add 1 to diff-cnt.
     string "レコード長不一致："      delimited by size
            into disp-msg.
     call "BJ_DISPLAY"  using disp-msg(1:20).
