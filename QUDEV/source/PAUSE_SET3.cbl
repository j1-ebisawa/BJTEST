@@ -6,7 +6,7 @@
        input-output section.
        file-control.
        select pause-file
-           assign to "dat/pause.dat"
+           assign to PAUSE-FNAME
            organization is    relative
            access mode        sequential
            lock mode is exclusive
@@ -21,10 +21,17 @@
        01  wk-j                        pic 99.
        01  SLEEP-TIME                  pic 9(6)v9(4).
        01  omit-wk                     pic x.
+       01  PAUSE-FNAME                 pic x(128).
        procedure division.
-       
+
        level-1 section.
        main-logic.
+           move "dat/pause.dat" to PAUSE-FNAME.
+           display "PAUSE_HANDSHAKE_FILE" upon environment-name.
+           accept PAUSE-FNAME from environment-value.
+           if PAUSE-FNAME = space
+              move "dat/pause.dat" to PAUSE-FNAME
+           end-if.
            perform until 0 = 1
              open output sharing NO pause-file
              if pause-sts = "00"
