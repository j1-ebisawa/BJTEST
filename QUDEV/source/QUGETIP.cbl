@@ -54,9 +54,6 @@
        MAIN-ROUTINE.
       *  ‚n‚rî•ñ‚ðŽæ“¾
 
-           MOVE "SPPC103" TO HOSTNAME.
-           MOVE "172.31.70.103" TO IP-ADR.
-           GOBACK.
            EVALUATE TRUE
              WHEN UNIX-FLG NOT = "1" AND   *> Windows
                   (QU-WS2-32 = SPACE OR ALL X"00")
