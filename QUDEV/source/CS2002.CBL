@@ -21,6 +21,18 @@
 
        01  mem-flags                   pic x(4) comp-5 value 0.
 
+      * UTF-8 conversion mode (Cset-Flag 6/7) working storage. The
+      * output can be wider than the input area (a high SBCS byte
+      * expands to a 2-byte UTF-8 sequence), so it is built up in
+      * UTF8-Buffer and copied back into Cset-Area, with Cset-Length
+      * updated to the actual output length.
+       01  UTF8-Buffer                 pic x(512).
+       01  UTF8-In-Pos                 pic 9(9) comp-x.
+       01  UTF8-Out-Pos                pic 9(9) comp-x.
+       01  UTF8-Lead-Byte              pic 9(3) comp-x.
+       01  UTF8-Trail-Byte             pic 9(3) comp-x.
+       01  UTF8-Decoded-Byte           pic 9(3) comp-x.
+
        LINKAGE SECTION.
        01  Cset-Flag                       PIC 9(2) COMP-X.
        01  Cset-Length                     PIC 9(9) COMP-X.
@@ -51,6 +63,10 @@
            WHEN 5
                move 5 to func-no
                Perform Pure-DBCS-JIS-EB
+           WHEN 6
+               PERFORM Conv-SBCS-UTF8
+           WHEN 7
+               PERFORM Conv-UTF8-SBCS
            END-EVALUATE.
        Conv-Exit.
            GOBACK.
@@ -174,6 +190,86 @@
                move 1 to Pure-DBCS-Flag
            end-if.
 
+      * Converts an SBCS byte string (ASCII/Latin-1 repertoire, one
+      * byte per character) into UTF-8. Bytes below x"80" pass through
+      * unchanged; bytes x"80" through x"FF" are re-encoded as the
+      * two-byte UTF-8 sequence for that Latin-1 code point. Cset-Area
+      * is refilled from UTF8-Buffer and Cset-Length is updated to the
+      * expanded length.
+       Conv-SBCS-UTF8 SECTION.
+           move 0 to UTF8-In-Pos
+           move 0 to UTF8-Out-Pos.
+       Conv-SBCS-UTF8-Next.
+           if UTF8-In-Pos < Area-Length
+               move Cset-Area (UTF8-In-Pos + 1:1) TO Char-Value (1:1)
+               if Char-Value < 128
+                   add 1 to UTF8-Out-Pos
+                   move Cset-Area (UTF8-In-Pos + 1:1)
+                     TO UTF8-Buffer (UTF8-Out-Pos:1)
+               else
+                   compute UTF8-Lead-Byte = 192 + (Char-Value / 64)
+                   compute UTF8-Trail-Byte = 128 + Char-Value
+                           - ((UTF8-Lead-Byte - 192) * 64)
+                   add 1 to UTF8-Out-Pos
+                   move UTF8-Lead-Byte (1:1)
+                     TO UTF8-Buffer (UTF8-Out-Pos:1)
+                   add 1 to UTF8-Out-Pos
+                   move UTF8-Trail-Byte (1:1)
+                     TO UTF8-Buffer (UTF8-Out-Pos:1)
+               end-if
+               add 1 to UTF8-In-Pos
+               GO TO Conv-SBCS-UTF8-Next
+           end-if.
+           if UTF8-Out-Pos > 256
+               display
+             "* CODESET UTF-8 output truncated, area too small."
+               move 256 TO UTF8-Out-Pos
+           end-if
+           move UTF8-Buffer (1:256) TO Cset-Area
+           move UTF8-Out-Pos TO Cset-Length.
+
+      * Converts a UTF-8 byte string back into single-byte SBCS
+      * (ASCII/Latin-1 repertoire). Bytes below x"80" pass through
+      * unchanged; a two-byte sequence led by x"C2" or x"C3" collapses
+      * back to the single Latin-1 byte it encodes. Any other lead
+      * byte (a code point outside the Latin-1 repertoire) is copied
+      * through as-is, since it cannot be represented as one SBCS
+      * byte. Cset-Length is updated to the collapsed length.
+       Conv-UTF8-SBCS SECTION.
+           move 0 to UTF8-In-Pos
+           move 0 to UTF8-Out-Pos.
+       Conv-UTF8-SBCS-Next.
+           if UTF8-In-Pos < Area-Length
+               move Cset-Area (UTF8-In-Pos + 1:1) TO Char-Value (1:1)
+               if Char-Value < 128 or UTF8-In-Pos + 2 > Area-Length
+                   add 1 to UTF8-Out-Pos
+                   move Cset-Area (UTF8-In-Pos + 1:1)
+                     TO UTF8-Buffer (UTF8-Out-Pos:1)
+                   add 1 to UTF8-In-Pos
+               else
+                   if Char-Value = 194 or Char-Value = 195
+                       move Char-Value TO UTF8-Lead-Byte
+                       move Cset-Area (UTF8-In-Pos + 2:1)
+                         TO Char-Value (1:1)
+                       compute UTF8-Decoded-Byte =
+                               (UTF8-Lead-Byte - 192) * 64
+                               + Char-Value - 128
+                       add 1 to UTF8-Out-Pos
+                       move UTF8-Decoded-Byte (1:1)
+                         TO UTF8-Buffer (UTF8-Out-Pos:1)
+                       add 2 to UTF8-In-Pos
+                   else
+                       add 1 to UTF8-Out-Pos
+                       move Cset-Area (UTF8-In-Pos + 1:1)
+                         TO UTF8-Buffer (UTF8-Out-Pos:1)
+                       add 1 to UTF8-In-Pos
+                   end-if
+               end-if
+               GO TO Conv-UTF8-SBCS-Next
+           end-if.
+           move UTF8-Buffer (1:256) TO Cset-Area
+           move UTF8-Out-Pos TO Cset-Length.
+
       *
       * Performed if call to MFTRNSDT(.DLL) fails for whatever reason.
       *                                    >> SCM << 28/1/92
