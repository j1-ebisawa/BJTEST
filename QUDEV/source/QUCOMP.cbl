@@ -51,6 +51,9 @@
        01  loop-cnt                   pic x(4) comp-5.
        78  diff-max                   value 100.
        01  diff-cnt                   pic x(4) comp-5.
+       01  diff-total                 pic x(8) comp-5.
+       01  blk-size                   pic 9(2) comp-5 value 16.
+       01  wk-blksize-env             pic x(4).
        01  wk1-x                      pic x.
        01  wk1-n redefines wk1-x      pic x comp-x.
        01  wk2-x                      pic x.
@@ -90,7 +93,17 @@
            open input file1 file2.
            display "QUTESTID"      upon environment-name.
            accept QUL-PARAM-ID     from environment-value.
-           move 0 to reccnt diff-cnt f1-eofd f2-eofd.
+           move space to wk-blksize-env.
+           display "QUCOMP_BLKSIZE" upon environment-name.
+           accept wk-blksize-env    from environment-value.
+           move 16 to blk-size.
+           if wk-blksize-env not = space and wk-blksize-env is numeric
+               move wk-blksize-env to blk-size
+               if blk-size = 0 or blk-size > 16
+                   move 16 to blk-size
+               end-if
+           end-if.
+           move 0 to reccnt diff-cnt diff-total f1-eofd f2-eofd.
        comp-proc.
            if cblte-fe-filesize1 not = cblte-fe-filesize2
                move cblte-fe-filesize1 to wk18-1
@@ -111,9 +124,10 @@
                move function
                    min(cblte-fe-filesize1, cblte-fe-filesize2, 4096)
                    to loop-max
-               perform varying loop-cnt from 1 by 16
+               perform varying loop-cnt from 1 by blk-size
                        until loop-cnt > loop-max or f1-eof
-                   if f1-rec(loop-cnt:16) not = f2-rec(loop-cnt:16)
+                   if f1-rec(loop-cnt:blk-size) not =
+                      f2-rec(loop-cnt:blk-size)
                        perform dump-proc
                    end-if
                end-perform
@@ -131,12 +145,16 @@
            end-perform.
        last-proc.
            close file1 file2.
-           if diff-cnt = 0
+           if diff-total = 0
                move "OK!!!" to DSPERp
              else
-               move diff-cnt to wk18-1
+               move diff-total to wk18-1
+               move diff-cnt   to wk18-2
                string "NG!! diff-cnt:" delimited size
                       wk18-1(10:)      delimited size
+                      " (dumped:"      delimited size
+                      wk18-2(10:)      delimited size
+                      ")"              delimited size
                    into DSPERp
            end-if.
            call "BJ_DSPER" using DSPERp.
@@ -145,12 +163,13 @@
                      QUL-PARAM-ID QUL-RES QUL-COMM1  QUL-RETURNCD.
            CALL "QUTESTID" USING "TRM".
        dump-proc.
-           add 1 to diff-cnt.
-           if diff-cnt > diff-max     *> 差分出力はdiff-maxまで
-               set f1-eof to true
+           add 1 to diff-total.
+           move "NG" to QUL-RES.
+           if diff-total > diff-max   *> 出力件数はdiff-maxまで、件数(diff-total)は数え続ける
                exit paragraph
            end-if.
-           perform varying i from 1 by 1 until i > 16
+           add 1 to diff-cnt.
+           perform varying i from 1 by 1 until i > blk-size
                move f1-rec(loop-cnt + i:1) to wk1-x
                compute wk2-n = wk1-n / 16 + 48   *> 上位4bit, 0 -> '0'
                if wk2-x > '9'    *> 'A'-'F'
@@ -183,4 +202,3 @@
                   dmp delimited size
                into DSPERp.
            call "BJ_DSPER" using DSPERp.
-           move "NG" to QUL-RES.
