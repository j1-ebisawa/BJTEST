@@ -0,0 +1,233 @@
+000010 IDENTIFICATION         DIVISION.
+000020 PROGRAM-ID.            mk_FSEQ.
+000100 ENVIRONMENT            DIVISION.
+000110 CONFIGURATION          SECTION.
+000120 SOURCE-COMPUTER.       PC.
+000130 OBJECT-COMPUTER.       PC.
+000140 INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+       SELECT INTXT           ASSIGN TO INTXT-NAME
+              ORGANIZATION    LINE SEQUENTIAL
+              ACCESS MODE     SEQUENTIAL
+              FILE STATUS     INTXT-STS.
+       SELECT FSEQ            ASSIGN TO FSEQ-NAME
+              ORGANIZATION    SEQUENTIAL
+              ACCESS MODE     SEQUENTIAL
+              FILE STATUS     FSEQ-STS.
+       SELECT CTL-FILE        ASSIGN TO CTL-FILENM
+              ORGANIZATION    LINE SEQUENTIAL
+              ACCESS MODE     SEQUENTIAL
+              FILE STATUS     CTL-STS.
+000360 DATA                   DIVISION.
+       FILE SECTION.
+       FD    INTXT.
+       01    INTXT-REC          PIC X(128).
+       FD    FSEQ
+             RECORD IS VARYING IN SIZE FROM 1 TO 64 CHARACTERS
+             DEPENDING ON W-RECLEN.
+       01    FSEQ-REC           PIC X(64).
+       FD    CTL-FILE.
+       01    CTL-REC            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  W-X.
+           05  W-CNT   PIC 9(5).
+       01  INTXT-NAME     PIC X(128).
+       01  FSEQ-NAME      PIC X(128).
+       01  INTXT-STS      PIC XX.
+       01  FSEQ-STS       PIC XX.
+       01  W-LABEL        PIC X(20).
+       01  W-RECLEN       PIC 9(3).
+       01  W-ENV          PIC X(10).
+       01  W-POS          PIC 9(3).
+      *
+      *    field-layout control table; one entry per output field,
+      *    loaded from the MKFSEQ_CTLFILE control file (same idea
+      *    as QUCOMPLOGS' QUCOMPLOGS_CTLFILE).  each line is
+      *        type,in-pos,in-len,out-pos,digits,decimals
+      *    type is X=alphanumeric copy, 9=zoned, S=signed zoned,
+      *    B=binary (COMP, width picked from digits), P=packed
+      *    (COMP-3, digits/decimals looked up against the shapes
+      *    this shop actually uses), L=single float, D=double float.
+       01  CTL-FILENM         PIC X(200).
+       01  CTL-STS            PIC XX.
+       01  CTL-CNT             PIC 9(3) VALUE 0.
+       01  CTL-IDX             PIC 9(3).
+       01  CTL-P-TYPE          PIC X(01).
+       01  CTL-P-INPOS         PIC 9(03).
+       01  CTL-P-INLEN         PIC 9(03).
+       01  CTL-P-OUTPOS        PIC 9(03).
+       01  CTL-P-DIGITS        PIC 9(02).
+       01  CTL-P-DECIMALS      PIC 9(02).
+       01  CTL-TABLE.
+           03  CTL-ENTRY OCCURS 20 TIMES.
+               05  CTL-TYPE        PIC X(01).
+               05  CTL-INPOS       PIC 9(03).
+               05  CTL-INLEN       PIC 9(03).
+               05  CTL-OUTPOS      PIC 9(03).
+               05  CTL-DIGITS      PIC 9(02).
+               05  CTL-DECIMALS    PIC 9(02).
+      *    generic numeric conversion workspace, one field per
+      *    output shape currently produced by a caller of mk_FSEQ.
+       01  GEN-Z18             PIC 9(18).
+       01  GEN-Z18-X REDEFINES GEN-Z18   PIC X(18).
+       01  GEN-S18             PIC S9(18).
+       01  GEN-S18-X REDEFINES GEN-S18   PIC X(18).
+       01  GEN-B2              PIC S9(4) COMP.
+       01  GEN-B2-X  REDEFINES GEN-B2    PIC X(02).
+       01  GEN-B4              PIC S9(9) COMP.
+       01  GEN-B4-X  REDEFINES GEN-B4    PIC X(04).
+       01  GEN-B8              PIC S9(18) COMP.
+       01  GEN-B8-X  REDEFINES GEN-B8    PIC X(08).
+       01  GEN-P7-0            PIC S9(7) COMP-3.
+       01  GEN-P7-0-X REDEFINES GEN-P7-0 PIC X(04).
+       01  GEN-P5-3            PIC S9(5)V9(3) COMP-3.
+       01  GEN-P5-3-X REDEFINES GEN-P5-3 PIC X(05).
+       01  GEN-F               float.
+       01  GEN-F-X   REDEFINES GEN-F     PIC X(04).
+       01  GEN-D               double.
+       01  GEN-D-X   REDEFINES GEN-D     PIC X(08).
+      *
+002220******************************************************************
+002230*****     ÇoÇqÇnÇbÇdÇcÇtÇqÇdÅ@ÇcÇhÇuÇhÇrÇhÇnÇmÅ@Å@****************
+002240******************************************************************
+002250 PROCEDURE  DIVISION.
+002260 HAJIME.
+           PERFORM GET-PARMS.
+           PERFORM LOAD-CTL-FILE.
+           PERFORM MAKE-FSEQ.
+           accept omitted.
+           goback.
+      *
+       GET-PARMS.
+           move space to INTXT-NAME.
+           display "MKFSEQ_INTXTNAME" upon environment-name.
+           accept  INTXT-NAME         from environment-value.
+           move space to FSEQ-NAME.
+           display "MKFSEQ_FSEQNAME"  upon environment-name.
+           accept  FSEQ-NAME          from environment-value.
+           move space to W-LABEL.
+           display "MKFSEQ_LABEL"     upon environment-name.
+           accept  W-LABEL            from environment-value.
+           move 0 to W-RECLEN.
+           move space to W-ENV.
+           display "MKFSEQ_RECLEN"    upon environment-name.
+           accept  W-ENV              from environment-value.
+           if W-ENV is numeric
+              move W-ENV to W-RECLEN
+           end-if.
+           move space to CTL-FILENM.
+           display "MKFSEQ_CTLFILE"   upon environment-name.
+           accept  CTL-FILENM         from environment-value.
+           if CTL-FILENM = space
+              move "WORK\MKFSEQ.CTL" to CTL-FILENM
+           end-if.
+      *
+       LOAD-CTL-FILE.
+           open input CTL-FILE.
+           if CTL-STS not = "00"
+              display "mk_FSEQ : cannot open " CTL-FILENM
+              exit paragraph
+           end-if.
+           perform until 1 = 0
+              read CTL-FILE at end exit perform end-read
+              if CTL-REC not = space
+                 move 0 to CTL-P-INPOS CTL-P-INLEN CTL-P-OUTPOS
+                           CTL-P-DIGITS CTL-P-DECIMALS
+                 move space to CTL-P-TYPE
+                 unstring CTL-REC delimited by ","
+                     into CTL-P-TYPE CTL-P-INPOS CTL-P-INLEN
+                          CTL-P-OUTPOS CTL-P-DIGITS CTL-P-DECIMALS
+                 add 1 to CTL-CNT
+                 move CTL-P-TYPE     to CTL-TYPE(CTL-CNT)
+                 move CTL-P-INPOS    to CTL-INPOS(CTL-CNT)
+                 move CTL-P-INLEN    to CTL-INLEN(CTL-CNT)
+                 move CTL-P-OUTPOS   to CTL-OUTPOS(CTL-CNT)
+                 move CTL-P-DIGITS   to CTL-DIGITS(CTL-CNT)
+                 move CTL-P-DECIMALS to CTL-DECIMALS(CTL-CNT)
+              end-if
+           end-perform.
+           close CTL-FILE.
+      *
+       MAKE-FSEQ.
+           display "Make " W-LABEL " start".
+      *
+           OPEN INPUT  INTXT.
+           OPEN OUTPUT FSEQ.
+      *
+           PERFORM UNTIL 1 = 0
+              MOVE SPACE TO INTXT-REC
+              READ INTXT AT END
+                        EXIT PERFORM
+              END-READ
+              MOVE ALL "_" TO FSEQ-REC
+              PERFORM VARYING CTL-IDX FROM 1 BY 1
+                        UNTIL CTL-IDX > CTL-CNT
+                 PERFORM CONVERT-FIELD
+              END-PERFORM
+              WRITE FSEQ-REC
+           END-PERFORM.
+      *
+           CLOSE FSEQ.
+           CLOSE INTXT.
+      *
+           display "Make " W-LABEL " end".
+      *
+       CONVERT-FIELD.
+           EVALUATE CTL-TYPE(CTL-IDX)
+             WHEN "X"
+               MOVE INTXT-REC(CTL-INPOS(CTL-IDX) :
+                               CTL-INLEN(CTL-IDX))
+                 TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) :
+                              CTL-INLEN(CTL-IDX))
+             WHEN "9"
+               MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                               CTL-INLEN(CTL-IDX))) TO GEN-Z18
+               COMPUTE W-POS = 19 - CTL-DIGITS(CTL-IDX)
+               MOVE GEN-Z18-X(W-POS : CTL-DIGITS(CTL-IDX))
+                 TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : CTL-DIGITS(CTL-IDX))
+             WHEN "S"
+               MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                               CTL-INLEN(CTL-IDX))) TO GEN-S18
+               COMPUTE W-POS = 19 - CTL-DIGITS(CTL-IDX)
+               MOVE GEN-S18-X(W-POS : CTL-DIGITS(CTL-IDX))
+                 TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : CTL-DIGITS(CTL-IDX))
+             WHEN "B"
+               EVALUATE TRUE
+                 WHEN CTL-DIGITS(CTL-IDX) <= 4
+                   MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                                   CTL-INLEN(CTL-IDX))) TO GEN-B2
+                   MOVE GEN-B2-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 2)
+                 WHEN CTL-DIGITS(CTL-IDX) <= 9
+                   MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                                   CTL-INLEN(CTL-IDX))) TO GEN-B4
+                   MOVE GEN-B4-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 4)
+                 WHEN OTHER
+                   MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                                   CTL-INLEN(CTL-IDX))) TO GEN-B8
+                   MOVE GEN-B8-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 8)
+               END-EVALUATE
+             WHEN "P"
+               EVALUATE TRUE
+                 WHEN CTL-DIGITS(CTL-IDX) = 7 AND
+                      CTL-DECIMALS(CTL-IDX) = 0
+                   MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                                   CTL-INLEN(CTL-IDX))) TO GEN-P7-0
+                   MOVE GEN-P7-0-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 4)
+                 WHEN CTL-DIGITS(CTL-IDX) = 5 AND
+                      CTL-DECIMALS(CTL-IDX) = 3
+                   MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                                   CTL-INLEN(CTL-IDX))) TO GEN-P5-3
+                   MOVE GEN-P5-3-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 5)
+                 WHEN OTHER
+                   DISPLAY "mk_FSEQ : unsupported packed shape "
+                           CTL-DIGITS(CTL-IDX) "," CTL-DECIMALS(CTL-IDX)
+               END-EVALUATE
+             WHEN "L"
+               MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                               CTL-INLEN(CTL-IDX))) TO GEN-F
+               MOVE GEN-F-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 4)
+             WHEN "D"
+               MOVE FUNCTION NUMVAL-C(INTXT-REC(CTL-INPOS(CTL-IDX) :
+                               CTL-INLEN(CTL-IDX))) TO GEN-D
+               MOVE GEN-D-X TO FSEQ-REC(CTL-OUTPOS(CTL-IDX) : 8)
+           END-EVALUATE.
