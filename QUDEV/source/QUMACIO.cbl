@@ -21,13 +21,7 @@
        CONFIGURATION               SECTION.
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
-           SELECT MAC-IDF  ASSIGN TO "data\QUMACID"
-               ORGANIZATION        INDEXED
-               ACCESS  MODE        DYNAMIC
-               RECORD   KEY        MAC-ID
-               ALTERNATE RECORD    MAC-ALT = MAC-NAME, MAC-IP,
-                                      OPERATING-SYSTEM OF MAC-IDF
-               FILE  STATUS        FILE-STS.
+           COPY "QUMACID.sl".
            SELECT MAC-TYF  ASSIGN TO "data\QUMTYPE"
                ORGANIZATION        INDEXED
                ACCESS  MODE        DYNAMIC
@@ -65,7 +59,7 @@
        01  FLAGS                   pic x(02) comp-x.
        01  EXIT-STATUS             pic x(02) comp-x.
            COPY "QUEXT.def".
-           copy "SYSTEMINFO.DEF".
+           copy "QUSYSINF.wrk".
       *     COPY "QUWINID.def".
       *     COPY "acucobol.def".
        LINKAGE                     SECTION.
@@ -75,14 +69,30 @@
        PROCEDURE                   DIVISION USING P-MAC-ID P-MAC-ID2.
       ******************************************************************
        MAIN-ROUTINE.
-           MOVE SPACE TO THIN-FLG UNIX-FLG.
-           PERFORM 1ST-PROC.
-           MOVE MAC-ID TO P-MAC-ID.
-           PERFORM TYPE-SRCH.
-           MOVE MACTY-ID TO P-MAC-ID(5:3).
+           IF P-MAC-ID2 = "RETIRE "
+               PERFORM RETIRE-PROC
+             ELSE
+               MOVE SPACE TO THIN-FLG UNIX-FLG
+               PERFORM 1ST-PROC
+               MOVE MAC-ID TO P-MAC-ID
+               PERFORM TYPE-SRCH
+               MOVE MACTY-ID TO P-MAC-ID(5:3)
+           END-IF.
            MOVE SPACE TO P-MAC-ID2.
            CLOSE MAC-IDF.
            GOBACK.
+       RETIRE-PROC.
+           OPEN I-O MAC-IDF.
+           MOVE P-MAC-ID TO MAC-ID.
+           READ MAC-IDF
+             INVALID
+               DISPLAY "QUMACIO : retire failed, unknown MAC-ID "
+                       P-MAC-ID
+             NOT INVALID
+               SET MAC-RETIRED TO TRUE
+               ACCEPT MAC-RETIRE-DATE FROM DATE YYYYMMDD
+               REWRITE MAC-IDR
+           END-READ.
        1ST-PROC.
            MOVE SPACE TO MAC-IDR.
       *     ACCEPT TERMINAL-ABILITIES FROM TERMINAL-INFO.
@@ -113,7 +123,11 @@
                PERFORM GET-DETAIL
                PERFORM REG-NEW-REC
              NOT INVALID
-               CONTINUE
+               IF MAC-RETIRED
+                   SET MAC-ACTIVE TO TRUE
+                   MOVE 0 TO MAC-RETIRE-DATE
+                   REWRITE MAC-IDR
+               END-IF
            END-READ.
        REG-NEW-REC.
            MOVE MAC-IDR TO SAVE-REC.
@@ -134,6 +148,7 @@
            MOVE SAVE-REC TO MAC-IDR.
            MOVE SAVE-HOSTID TO MAC-HOSTID.
            MOVE SAVE-UNAME TO MAC-UNAME MACTY-UNAME OF MAC-IDF.
+           SET MAC-ACTIVE TO TRUE.
            WRITE MAC-IDR.
        TYPE-SRCH.
            OPEN I-O MAC-TYF.
