@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. FILEOPS.
+       AUTHOR. j1_eb.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *
+      * Shared runtime file-operation utility, driven by env vars
+      * (same DISPLAY/ACCEPT UPON ENVIRONMENT-NAME/-VALUE idiom used
+      * throughout the repo) so one program can do what used to be
+      * two nearly-identical test mains:
+      *   FILEOPS_MODE     "COPY" or "DELETE"
+      *   FILEOPS_INFILE   source file for COPY, the file for DELETE
+      *   FILEOPS_OUTFILE  destination file for COPY (ignored for
+      *                    DELETE)
+       01  FO-MODE      pic x(6).
+       01  FO-INFILE    pic x(50).
+       01  FO-OUTFILE   pic x(50).
+       01  R-CD         PIC XX COMP-X.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           display "FILEOPS start".
+           display "FILEOPS_MODE" upon environment-name.
+           accept FO-MODE from environment-value.
+           display "FILEOPS_INFILE" upon environment-name.
+           accept FO-INFILE from environment-value.
+           display "FILEOPS_OUTFILE" upon environment-name.
+           accept FO-OUTFILE from environment-value.
+           evaluate FO-MODE
+           when "COPY"
+               call "C$COPY" using FO-INFILE FO-OUTFILE "S"
+                             giving R-CD
+           when "DELETE"
+               call "C$DELETE" using FO-INFILE "S"
+                             giving R-CD
+           when other
+               display "FILEOPS : unknown FILEOPS_MODE '" FO-MODE
+                       "'"
+               move 1 to R-CD
+           end-evaluate.
+           Display "R-CD=" R-CD.
+           display "FILEOPS end".
+           accept omitted.
+           goback.
