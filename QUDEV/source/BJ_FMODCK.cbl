@@ -0,0 +1,97 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     BJ_FMODCK.
+      * REMARKS.
+      *     BJ-FILEMOD-TABLE (BJ_FILEMOD_EXT.CPY) restart/checkpoint
+      *     support - BJ_JCL calls this after each MOD= statement is
+      *     resolved to save the table, and again at job start on a
+      *     restart to reload it, so file substitutions already
+      *     negotiated before an abend are not redone.
+      *       MAIN-ROUTINE
+      *         "SAV" -> SAVE-PROC   (write BJ-FILEMOD-TABLE to disk)
+      *         "RST" -> RESTORE-PROC (reload BJ-FILEMOD-TABLE from disk)
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT BJFMODCK ASSIGN TO "data\BJFMODCK"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE       SEQUENTIAL
+               FILE STATUS       FILE-STS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  BJFMODCK.
+       COPY "BJ_FMODCKPT.CPY".
+       WORKING-STORAGE                 SECTION.
+       01  FILE-STS                    PIC XX.
+       01  BJCK-IX                     PIC S9(03) COMP.
+           COPY "BJ_FILEMOD_EXT.CPY".
+       LINKAGE                         SECTION.
+       01  BJCK-ACTION                 PIC X(03).
+           88  BJCK-ACTION-SAVE            VALUE "SAV".
+           88  BJCK-ACTION-RESTORE         VALUE "RST".
+       01  BJCK-RETURNCD                PIC S9(4) COMP.
+       PROCEDURE DIVISION USING BJCK-ACTION BJCK-RETURNCD.
+       MAIN-ROUTINE.
+           MOVE 0 TO BJCK-RETURNCD.
+           EVALUATE TRUE
+               WHEN BJCK-ACTION-SAVE
+                   PERFORM SAVE-PROC
+               WHEN BJCK-ACTION-RESTORE
+                   PERFORM RESTORE-PROC
+               WHEN OTHER
+                   MOVE -1 TO BJCK-RETURNCD
+           END-EVALUATE.
+           GOBACK.
+      *    write every in-use BJ-FMOD-TBL entry (1 thru BJ-FMOD-CNT) as
+      *    one BJCK-REC row, overwriting the previous checkpoint
+       SAVE-PROC.
+           OPEN OUTPUT BJFMODCK.
+           IF FILE-STS NOT = "00"
+               MOVE -1 TO BJCK-RETURNCD
+               GOBACK
+           END-IF.
+           PERFORM VARYING BJCK-IX FROM 1 BY 1
+                   UNTIL BJCK-IX > BJ-FMOD-CNT
+               MOVE BJCK-IX                        TO BJCK-SEQ
+               MOVE BJ-FMOD-LFLNM (BJCK-IX)         TO BJCK-LFLNM
+               MOVE BJ-FMOD-PFLNM (BJCK-IX)         TO BJCK-PFLNM
+               MOVE BJ-FMOD-ADD (BJCK-IX)           TO BJCK-ADD
+               MOVE BJ-FMOD-LOCK (BJCK-IX)          TO BJCK-LOCK
+               MOVE BJ-FMOD-LOCK-REASON (BJCK-IX)   TO BJCK-LOCK-REASON
+               MOVE BJ-FMOD-DEL (BJCK-IX)           TO BJCK-DEL
+               MOVE BJ-FMOD-ROTATE (BJCK-IX)        TO BJCK-ROTATE
+               WRITE BJCK-REC
+           END-PERFORM.
+           CLOSE BJFMODCK.
+      *    reload BJ-FILEMOD-TABLE from the checkpoint written by
+      *    SAVE-PROC; a missing checkpoint (file status "35", no prior
+      *    run) just leaves the table empty - that is a normal fresh
+      *    start, not an error
+       RESTORE-PROC.
+           MOVE SPACE TO BJ-FMOD-DUMMYNAME.
+           MOVE 0 TO BJ-FMOD-CNT.
+           SET BJ-FMOD-TBL-NOT-FULL TO TRUE.
+           OPEN INPUT BJFMODCK.
+           IF FILE-STS = "00"
+               PERFORM UNTIL 1 = 0
+                   READ BJFMODCK
+                       AT END EXIT PERFORM
+                   END-READ
+                   IF BJCK-SEQ > BJ-FMOD-MAX
+                       SET BJ-FMOD-TBL-FULL TO TRUE
+                       EXIT PERFORM
+                   END-IF
+                   MOVE BJCK-LFLNM         TO BJ-FMOD-LFLNM (BJCK-SEQ)
+                   MOVE BJCK-PFLNM         TO BJ-FMOD-PFLNM (BJCK-SEQ)
+                   MOVE BJCK-ADD           TO BJ-FMOD-ADD (BJCK-SEQ)
+                   MOVE BJCK-LOCK          TO BJ-FMOD-LOCK (BJCK-SEQ)
+                   MOVE BJCK-LOCK-REASON
+                                     TO BJ-FMOD-LOCK-REASON (BJCK-SEQ)
+                   MOVE BJCK-DEL           TO BJ-FMOD-DEL (BJCK-SEQ)
+                   MOVE BJCK-ROTATE        TO BJ-FMOD-ROTATE (BJCK-SEQ)
+                   IF BJCK-SEQ > BJ-FMOD-CNT
+                       MOVE BJCK-SEQ TO BJ-FMOD-CNT
+                   END-IF
+               END-PERFORM
+               CLOSE BJFMODCK
+           END-IF.
