@@ -0,0 +1,17 @@
+*--  isTECH Japan File Utility   --------------------------------------*
+*       Shared BJF_IO file-status message table                        *
+*--------------------------------------------------------  26.08.09  --*
+*    common file status codes returned in 'BJf'-file-sts by BJF_IO,
+*    paired with a short description for display - any BJF_IO
+*    caller COPYs this table instead of keeping its own private
+*    status-to-text list.
+ 01  BJF-STSMSG-TABLE.
+     03  BJF-STSMSG-ENTRY OCCURS 22 TIMES
+                           INDEXED BY BJF-STSMSG-IX.
+         05  BJF-STSMSG-CODE      PIC X(02).
+         05  BJF-STSMSG-TEXT      PIC X(40).
+ 01  BJF-STSMSG-IN         PIC X(02).
+ 01  BJF-STSMSG-OUT        PIC X(40).
+ 01  BJF-STSMSG-FOUND-SW   PIC X.
+     88  BJF-STSMSG-FOUND      VALUE "Y".
+*--  End of shared file-status message table  --------------------------*
