@@ -3,7 +3,8 @@
 *--------------------------------------------------------  22.03.03  --*
  01  'BJf'-file-info.
      03 'BJf'-file-org                  pic 9.
-     03 'BJf'-file-disp-lock            pic 9. 
+     03 'BJf'-file-disp-lock            pic 9.
+     03 'BJf'-file-lock-reason          pic x(60). *>MOD=LOCK,REASON=の内容
      03 'BJf'-file-disp-addrep          pic 9.    *>1:add 2:rep
      03 'BJf'-file-disp-dlt             pic 9.   
      03 'BJf'-file-disp-rotate          pic 9.
@@ -13,9 +14,14 @@
      03 'BJf'-file-sts                  pic x(02).
      03 'BJf'-max-rec-size              pic x(02) comp-x.
      03 'BJf'-min-rec-size              pic x(02) comp-x.
-     03 'BJf'-key-info-ptr              pointer.  
-     03 'BJf'-rel-key                   pic x(04) comp-x.
-     03 'BJf'-file-name                 pic x(256). 
-     03 'BJf'-index-file-handle         handle.  
+     03 'BJf'-cur-rec-size              pic x(02) comp-x. *>ORG=VSEQの実長(read/write毎)
+     03 'BJf'-key-info-ptr              pointer.
+     03 'BJf'-rel-key                   pic x(04) comp-x. *>ORG=RELの相対キー
+     03 'BJf'-altkey-sw                 pic x.     *>"Y":ALTKEY=指定有り
+     03 'BJf'-altkey-pos                pic x(02) comp-x.
+     03 'BJf'-altkey-len                pic x(02) comp-x.
+     03 'BJf'-altkey-dup                pic x.     *>"Y":WITH DUPLICATES
+     03 'BJf'-file-name                 pic x(256).
+     03 'BJf'-index-file-handle         handle.
 
 *--  End of File information area  ------------------------------------*
