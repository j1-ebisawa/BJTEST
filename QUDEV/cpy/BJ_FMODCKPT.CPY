@@ -0,0 +1,19 @@
+      *--  isTECH Japan File Utility   --------------------------------------*
+      *       BJ-FILEMOD-TABLE restart/checkpoint record                     *
+      *       (BJ_JCL <-> BJ_FMODCK, one row per active BJ-FMOD-TBL entry)   *
+      *--------------------------------------------------------  26.08.09  --*
+      *    a snapshot of the in-progress file-substitution table so a job
+      *    that abends part-way through a run of MOD= statements can be
+      *    restarted without re-negotiating the substitutions it had
+      *    already established - see BJ_FILEMOD_EXT.CPY for the live table
+      *    this mirrors.
+       01  BJCK-REC.
+           03  BJCK-SEQ             PIC 9(03).
+           03  BJCK-LFLNM           PIC X(30).
+           03  BJCK-PFLNM           PIC X(200).
+           03  BJCK-ADD             PIC X.
+           03  BJCK-LOCK            PIC X.
+           03  BJCK-LOCK-REASON     PIC X(60).
+           03  BJCK-DEL             PIC X.
+           03  BJCK-ROTATE          PIC X.
+      *--  End of BJ-FILEMOD-TABLE restart/checkpoint record  -----------------*
