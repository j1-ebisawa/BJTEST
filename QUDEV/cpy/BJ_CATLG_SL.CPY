@@ -0,0 +1,4 @@
+       SELECT CATLG-F           ASSIGN TO CATLG-FNAME
+                                 ORGANIZATION LINE SEQUENTIAL
+                                 ACCESS MODE  SEQUENTIAL
+                                 FILE STATUS  F-STS.
