@@ -0,0 +1,35 @@
+       FD  QUTESTH.
+       01  QH-REC.
+           03 QH-KEY1.
+               05 QH-TESTID            PIC  X(20).
+               05 QH-IDSEQ             PIC  9(01).
+           03 QH-DATE.
+               05 QH-YYYY              PIC  9(04).
+               05 QH-MM                PIC  9(02).
+               05 QH-DD                PIC  9(02).
+           03 QH-TIME.
+               05 QH-HH                PIC  9(02).
+               05 QH-NN                PIC  9(02).
+               05 QH-SS                PIC  9(02).
+               05 QH-10MS              PIC  9(02).
+           03 QH-RES                   PIC  X(02).
+           03 QH-COMM1                 PIC  X(40).
+           03 QH-MACID1                PIC  X(04).
+           03 QH-MACID2                PIC  X(04).
+           03 QH-USER-ID               PIC  X(12).
+           03 QH-STATION-ID            PIC  X(12).
+           03 QH-PRODUCT-VERSION.
+               05 QH-OSI-PRODUCT           PIC X(2) COMP-X.
+               05 QH-OSI-PRODUCT-VERSION   PIC X(2) COMP-X.
+               05 QH-OSI-PRODUCT-REVISION  PIC X(2) COMP-X.
+               05 QH-OSI-PRODUCT-SP        PIC X(2) COMP-X.
+               05 QH-OSI-FIXPACK           PIC X(2) COMP-X.
+           03 QH-RUNTIME-BYTE          PIC  X.
+           03 QH-USER                  PIC  X(14).
+           03 QH-LOGNAME                PIC  X(14).
+           03 QH-SSH-CLIENT            PIC  X(50).
+           03 QH-SSH-CONNECT           PIC  X(60).
+           03 QH-LANG                  PIC  X(20).
+           03 QH-PWD                   PIC  X(50).
+           03 QH-JCLNAME               PIC  X(08).
+           03 QH-STEPNAME              PIC  X(08).
