@@ -0,0 +1,24 @@
+      ***************************************************************
+      * codeset_2002.cpy - EBCDIC/JIS/ASCII conversion tables and
+      * working storage shared by CS2002.CBL (Hitachi EBCDIC codeset
+      * conversion).  Area-Length/Current-Position track the byte
+      * cursor through Cset-Area; Char-Value holds the single-byte
+      * ordinal of the character currently being translated so it can
+      * be used both as a MOVE target (via reference modification) and
+      * as a table subscript.  Cset-EBAS/Cset-ASEB are the per-byte
+      * EBCDIC<->ASCII/JIS translate tables; Cset-EBCDIC-ASCII/
+      * Cset-ASCII-EBCDIC are whole-area 256-byte translate tables for
+      * the pure single-byte conversion cases (Cset-Flag 2/3).
+      ***************************************************************
+       01  Area-Length                 PIC 9(9) COMP-X.
+       01  Current-Position            PIC 9(9) COMP-X.
+       01  Char-Value                  PIC X COMP-X.
+
+       01  Cset-EBAS-Table.
+           05  Cset-EBAS               PIC X(1) OCCURS 256 TIMES.
+
+       01  Cset-ASEB-Table.
+           05  Cset-ASEB               PIC X(1) OCCURS 256 TIMES.
+
+       01  Cset-EBCDIC-ASCII           PIC X(256).
+       01  Cset-ASCII-EBCDIC           PIC X(256).
