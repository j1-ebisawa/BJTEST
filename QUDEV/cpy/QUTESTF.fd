@@ -0,0 +1,35 @@
+       FD  QUTESTF.
+       01  QU-REC.
+           03 QU-KEY1.
+               05 QU-TESTID            PIC  X(20).
+               05 QU-IDSEQ             PIC  9(01).
+           03 QU-DATE.
+               05 QU-YYYY              PIC  9(04).
+               05 QU-MM                PIC  9(02).
+               05 QU-DD                PIC  9(02).
+           03 QU-TIME.
+               05 QU-HH                PIC  9(02).
+               05 QU-NN                PIC  9(02).
+               05 QU-SS                PIC  9(02).
+               05 QU-10MS              PIC  9(02).
+           03 QU-RES                   PIC  X(02).
+           03 QU-COMM1                 PIC  X(40).
+           03 QU-MACID1                PIC  X(04).
+           03 QU-MACID2                PIC  X(04).
+           03 QU-USER-ID               PIC  X(12).
+           03 QU-STATION-ID            PIC  X(12).
+           03 PRODUCT-VERSION.
+               05 QU-OSI-PRODUCT           PIC X(2) COMP-X.
+               05 QU-OSI-PRODUCT-VERSION   PIC X(2) COMP-X.
+               05 QU-OSI-PRODUCT-REVISION  PIC X(2) COMP-X.
+               05 QU-OSI-PRODUCT-SP        PIC X(2) COMP-X.
+               05 QU-OSI-FIXPACK           PIC X(2) COMP-X.
+           03 QU-RUNTIME-BYTE          PIC  X.
+           03 QU-USER                  PIC  X(14).
+           03 QU-LOGNAME                PIC  X(14).
+           03 QU-SSH-CLIENT            PIC  X(50).
+           03 QU-SSH-CONNECT           PIC  X(60).
+           03 QU-LANG                  PIC  X(20).
+           03 QU-PWD                   PIC  X(50).
+           03 QU-JCLNAME               PIC  X(08).
+           03 QU-STEPNAME              PIC  X(08).
