@@ -0,0 +1,6 @@
+       FD  CATLG-F.
+       01  CATLG-REC.
+           03 CATLG-MIN-RECL        PIC  9(05).
+           03 CATLG-MAX-RECL        PIC  9(05).
+           03 CATLG-FORG            PIC  X(04).
+           03 CATLG-FPATH           PIC  X(128).
