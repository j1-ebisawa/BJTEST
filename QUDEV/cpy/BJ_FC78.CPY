@@ -0,0 +1,20 @@
+*--  isTECH Japan File Utility   --------------------------------------*
+*       File I/O function and organization constants                   *
+*--------------------------------------------------------  22.03.03  --*
+ 78  BJf-max-rec-buf-size          VALUE 32767.
+*
+ 78  bjf-file-org-seq              VALUE 1.
+ 78  bjf-file-org-txt              VALUE 2.
+ 78  bjf-file-org-rel              VALUE 3.
+ 78  bjf-file-org-idx              VALUE 4.
+ 78  bjf-file-org-vseq             VALUE 5.
+*
+ 78  bjf-file-input                VALUE 1.
+ 78  bjf-file-output               VALUE 2.
+ 78  bjf-file-io                   VALUE 3.
+*
+ 78  bjf-open-func                 VALUE 1.
+ 78  bjf-next-func                 VALUE 2.
+ 78  bjf-close-func                VALUE 3.
+
+*--  End of File I/O constants  -----------------------------------------*
