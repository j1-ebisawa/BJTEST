@@ -26,10 +26,23 @@
        file-control.
       *begin {iscobol}file-control
       *end {iscobol}file-control
+      *start file-control editor code
+       COPY "QUTESTF.sl".
+      *    tails the currently selected job's log for the live log
+      *    view refreshed after each Run JCL in the queue
+       select tail-log-file assign to my-log-file
+              organization is line sequential
+              status is my-tail-sts.
+      *end file-control editor code
        data division.
        file section.
       *begin {iscobol}file-section
       *end {iscobol}file-section
+      *start file-section editor code
+       COPY "QUTESTF.fd".
+       fd  tail-log-file.
+       01  tail-log-rec           pic x(60).
+      *end file-section editor code
        working-storage section.
       *begin {iscobol}is-def
        copy "isgui.def".
@@ -52,7 +65,7 @@
        77 screen-1-ef-6-val pic x(60).
        77 screen-1-ef-2-val pic x(20).
        77 screen-1-ef-3-val pic x(20).
-       77 screen-1-ef-4-val pic x(20).
+       77 screen-1-ef-4-val pic x(256).
        77 screen-1-ef-5-val pic x(60).
        77 screen-1-ef-7-val pic x(60).
       *start working-storage editor code
@@ -65,9 +78,11 @@
        77 my-selected-dir   pic x(128).
        77 my-log-file       pic x(128).
        77 my-default-cfg    pic x(128).
-       77 my-additional-cfg pic x(128). 
+       77 my-additional-cfg pic x(256).
+       77 my-cfg-one        pic x(128).
+       77 my-cfg-ptr        pic s9(4) comp.
        77 my-wk-fname       pic x(256).
-       77 w-dummy           pic x(50).  
+       77 w-dummy           pic x(50).
        01 my-row            pic 999.
        01 my-cnt            pic 999.  
        01 cmd-line          pic x(512). 
@@ -75,7 +90,53 @@
        01 exit-status       pic x(2) comp-x.
        01 KEY-PRESSED       pic X.
        01 SELECTED          pic 9(3).
-       01 listdirHandle     usage handle. 
+       01 listdirHandle     usage handle.
+       77 my-queue-idx       pic 999.
+       77 my-queue-cnt       pic 999.
+       77 my-job-failed-cnt  pic 999.
+       77 my-job-rc          pic s9(9) comp-5.
+       77 my-stop-on-error   pic x.
+       77 my-row-selected    pic x.
+          88 row-is-selected     value "Y".
+       77 my-grid-testid      pic x(20).
+       77 my-grid-result      pic x(20).
+       77 qutestf-opened-flag pic x value "N".
+          88 qutestf-is-open      value "Y".
+       77 screen-1-ef-8-val   pic x(60).
+       77 my-filter-val       pic x(60).
+       77 my-filter-len       pic 9(3) value 0.
+       77 my-filter-match-sw  pic x value "Y".
+          88 my-filter-matches    value "Y".
+       77 my-jcl-ext-check    pic x(4).
+       77 my-jcl-ext-len      pic 9(3) value 0.
+       77 my-jcl-ext-match-sw pic x value "Y".
+          88 my-jcl-ext-matches   value "Y".
+      *    real return code / run time reported after Run JCL
+       01 my-run-start-time.
+          05 my-run-start-hh   pic 99.
+          05 my-run-start-mm   pic 99.
+          05 my-run-start-ss   pic 99.
+          05 my-run-start-cc   pic 99.
+       01 my-run-end-time.
+          05 my-run-end-hh     pic 99.
+          05 my-run-end-mm     pic 99.
+          05 my-run-end-ss     pic 99.
+          05 my-run-end-cc     pic 99.
+       77 my-run-start-secs    pic 9(5) comp-5.
+       77 my-run-end-secs      pic 9(5) comp-5.
+       77 my-run-elapsed-secs  pic s9(5) comp-5.
+       77 my-run-elapsed-disp  pic zzzz9.
+       77 my-job-rc-disp       pic ----9.
+      *    live-tailing view of the currently running job's log -
+      *    a ring buffer of the last 10 lines, refreshed into
+      *    screen-1-ef-9-val after each Run JCL in the queue
+       77 my-tail-sts          pic xx.
+       77 my-tail-idx          pic 99 value 0.
+       77 my-tail-cnt          pic 99 value 0.
+       01 my-tail-buf.
+          05 my-tail-buf-line  occurs 10 times pic x(60).
+       77 screen-1-ef-9-val    pic x(600).
+       77 my-tail-ptr          pic 9(4) comp-x.
       *end working-storage editor code
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
@@ -173,8 +234,8 @@
           03 screen-1-ef-4 Entry-Field
              line 38.4
              column 47.3
-             size 28.4 cells 
-             lines 2.8 cells 
+             size 30.0 cells
+             lines 2.8 cells
              id 9
              3-d
              value screen-1-ef-4-val
@@ -317,11 +378,47 @@
              exception-value 17
              line 38.7
              column 86.5
-             size 5.9 cells 
-             lines 2.5 cells 
+             size 5.9 cells
+             lines 2.5 cells
              id 25
              title "Set"
              .
+          03 screen-1-la-9 Label
+             line 18.0
+             column 2.4
+             size 10.0 cells
+             lines 1.8 cells
+             id 26
+             title "Filter"
+             .
+          03 screen-1-ef-8 Entry-Field
+             line 18.0
+             column 13.0
+             size 20.0 cells
+             lines 1.8 cells
+             id 27
+             3-d
+             value screen-1-ef-8-val
+             .
+          03 screen-1-la-10 Label
+             line 61.0
+             column 2.4
+             size 30.0 cells
+             lines 1.8 cells
+             id 28
+             title "Live log tail (last job run)"
+             .
+          03 screen-1-ef-9 Entry-Field
+             line 63.0
+             column 2.4
+             size 90.0 cells
+             lines 14.0 cells
+             id 29
+             3-d
+             multiline
+             read-only
+             value screen-1-ef-9-val
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -346,8 +443,22 @@
            accept system-information from system-info.
            accept terminal-abilities from terminal-info.
        is-exit-rtn.
+           perform screen-1-save-session-picks.
+           if qutestf-is-open
+              close QUTESTF
+           end-if.
            exit program.
            stop run.
+       screen-1-save-session-picks.
+      *    remember this session's folder/config picks for next launch
+           inquire screen-1-ef-6 value my-selected-dir.
+           SET CONFIGURATION "BJ_LAUNCH_JCL_DIR" TO my-selected-dir.
+           inquire screen-1-ef-3 value my-default-cfg.
+           SET CONFIGURATION "BJ_LAUNCH_DEFAULT_CFG" TO my-default-cfg.
+           inquire screen-1-ef-4 value my-additional-cfg.
+           SET CONFIGURATION "BJ_LAUNCH_ADDITIONAL_CFG"
+                          TO my-additional-cfg
+           .
        is-screen-1-routine.
            perform is-screen-1-scrn
            perform is-screen-1-proc.
@@ -359,7 +470,7 @@
               screen line 41
               screen column 91
               size 95.0
-              lines 64.3
+              lines 78.0
               cell width 10
               cell height 10
               label-offset 20
@@ -377,12 +488,12 @@
            perform screen-1-aft-init-data.
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
-              column-dividers ( 1 1 )
-              data-columns ( 1 4 )
-              display-columns ( 1 6 )
-              separation ( 5 5 )
-              alignment ( "U" "U" )
-              data-types ( "9" "X" )
+              column-dividers ( 1 1 1 )
+              data-columns ( 1 4 8 )
+              display-columns ( 1 6 10 )
+              separation ( 5 5 5 )
+              alignment ( "U" "U" "C" )
+              data-types ( "9" "X" "X" )
            .
            modify screen-1-gr-1 x = 1
               column-protection 1
@@ -390,6 +501,9 @@
            modify screen-1-gr-1 x = 2
               column-protection 1
            .
+           modify screen-1-gr-1 x = 3
+              column-protection 1
+           .
        is-screen-1-proc.
            perform until exit-pushed
               accept screen-1 on exception 
@@ -464,46 +578,122 @@
            modify screen-1-ef-1 value my-cur-dir
       *     
            move space to my-selected-dir
-           string my-cur-dir    delimited by space
-                  "\JCL"        delimited by size
-                  into my-selected-dir
+           accept my-selected-dir from configuration "BJ_LAUNCH_JCL_DIR".
+           if my-selected-dir = space
+              string my-cur-dir    delimited by space
+                     "\JCL"        delimited by size
+                     into my-selected-dir
+           end-if
            modify screen-1-ef-6 value my-selected-dir
-      *     
+      *
            move space to my-default-cfg
-           string "CONFIG\usercfg.txt"  delimited by size
-                  into my-default-cfg
+           accept my-default-cfg
+               from configuration "BJ_LAUNCH_DEFAULT_CFG".
+           if my-default-cfg = space
+              string "CONFIG\usercfg.txt"  delimited by size
+                     into my-default-cfg
+           end-if
            modify screen-1-ef-3 value my-default-cfg
-      *    
+      *
+           move space to my-additional-cfg
+           accept my-additional-cfg
+               from configuration "BJ_LAUNCH_ADDITIONAL_CFG".
+           modify screen-1-ef-4 value my-additional-cfg
+      *
            move space to my-editor-path
            accept my-editor-path from configuration "BJ_LAUNCH_EDITOR".
       *     
            modify screen-1-gr-1 x = 1, Y= 1, cell-data = "No"
            modify screen-1-gr-1 x = 2, Y= 1, cell-data = "fname"
-                       
+           modify screen-1-gr-1 x = 3, Y= 1, cell-data = "Last"
+
+           .
+      *    look up a JCL's last recorded pass/fail and stamp the grid
+       screen-1-set-row-result.
+           move space to my-grid-result.
+           move space to my-grid-testid.
+           move my-selected-fname to my-grid-testid.
+           inspect my-grid-testid replacing all ".jcl" by space
+                                        all ".JCL" by space.
+           if not qutestf-is-open
+              open input QUTESTF
+              set qutestf-is-open to true
+           end-if.
+           move my-grid-testid to QU-TESTID.
+           move zero            to QU-IDSEQ.
+           read QUTESTF
+              invalid key
+                 move "----" to my-grid-result
+              not invalid key
+                 move QU-RES to my-grid-result
+           end-read.
+           modify screen-1-gr-1 x = 3, y = my-row
+                  cell-data = my-grid-result.
+           if my-grid-result = "NG"
+              modify screen-1-gr-1(my-row, 3)
+                     foreground-color rgb x#ff0000
+           end-if
+           .
+      *    the C$LIST grid is for JCLs only - a candidate matches
+      *    only if it ends in .jcl (either case)
+       screen-1-check-jcl-ext.
+           move "N" to my-jcl-ext-match-sw.
+           move 0 to my-jcl-ext-len.
+           inspect my-selected-fname tallying my-jcl-ext-len
+                   for characters before initial space.
+           if my-jcl-ext-len >= 4
+              move my-selected-fname (my-jcl-ext-len - 3 : 4)
+                                        to my-jcl-ext-check
+              if my-jcl-ext-check = ".jcl" or my-jcl-ext-check = ".JCL"
+                 move "Y" to my-jcl-ext-match-sw
+              end-if
+           end-if
+           .
+      *    prefix-filter a candidate filename against screen-1-ef-8;
+      *    a blank filter box matches every filename
+       screen-1-check-filter.
+           move "Y" to my-filter-match-sw.
+           if my-filter-val not = spaces
+              move 0 to my-filter-len
+              inspect my-filter-val tallying my-filter-len
+                      for characters before initial space
+              move "N" to my-filter-match-sw
+              if my-selected-fname (1:my-filter-len)
+                                     = my-filter-val (1:my-filter-len)
+                 move "Y" to my-filter-match-sw
+              end-if
+           end-if
            .
        screen-1-pb-1-link-to.
+           inquire screen-1-ef-8 value my-filter-val.
            initialize opensave-data
            move "Choose a file" to opnsav-title
            move "c:\BJTEST\" to opnsav-default-dir
            move "JCL files (*.jcl)|*.jcl"
                                 to opnsav-filters
 
-           call "C$OPENSAVEBOX" using opensave-open-box-multi, 
+           call "C$OPENSAVEBOX" using opensave-open-box-multi,
                                       opensave-data
                                giving opensave-status
 
            if opensave-status > 0
               move opnsav-filename to my-selected-fpath
-              perform varying my-row from 2 by 1 
+              move 0 to my-cnt
+              perform varying my-row from 2 by 1
                       until opensave-status = -1
-                 unstring opnsav-filename delimited by 
+                 unstring opnsav-filename delimited by
                                                       "\JCL\" or "\jcl\"
                       into w-dummy my-selected-fname
-                 compute my-cnt = my-row - 1
-                 modify screen-1-gr-1 x = 1, y = my-row 
-                        cell-data = my-cnt
-                 modify screen-1-gr-1 x = 2, y = my-row
-                        cell-data = my-selected-fname
+                 perform screen-1-check-filter
+                 if my-filter-matches
+                    add 1 to my-cnt
+                    compute my-row = my-cnt + 1
+                    modify screen-1-gr-1 x = 1, y = my-row
+                           cell-data = my-cnt
+                    modify screen-1-gr-1 x = 2, y = my-row
+                           cell-data = my-selected-fname
+                    perform screen-1-set-row-result
+                 end-if
                  initialize opensave-data
                  call "C$OPENSAVEBOX" using opensave-next
                                             opensave-data
@@ -511,19 +701,150 @@
               end-perform
            end-if
            .
-            
+
            .
        screen-1-pb-6-link-to.
+      *    queue every checked row in the grid and run them back to
+      *    back through BJ_JCL; falls back to the single highlighted
+      *    row when nothing is checked so the old one-at-a-time way
+      *    of working still behaves the same.
+           move "Y" to my-stop-on-error.
+           display "BJ_JCL_QUEUE_STOP_ON_ERROR" upon environment-name.
+           accept my-stop-on-error from environment-value.
+           if my-stop-on-error not = "N"
+              move "Y" to my-stop-on-error
+           end-if.
+           accept my-run-start-time from time.
+           move 0 to my-queue-cnt my-job-failed-cnt.
+           compute my-queue-idx = my-cnt + 1.
+           perform varying my-row from 2 by 1
+                   until my-row > my-queue-idx
+              move "N" to my-row-selected
+              inquire screen-1-gr-1(my-row, 1) row-selected
+                      my-row-selected
+              if row-is-selected
+                 inquire screen-1-gr-1(my-row, 2) cell-data
+                         my-selected-fname
+                 add 1 to my-queue-cnt
+                 perform screen-1-run-one-jcl
+                 if my-job-rc not = 0
+                    add 1 to my-job-failed-cnt
+                    if my-stop-on-error = "Y"
+                       exit perform
+                    end-if
+                 end-if
+              end-if
+           end-perform.
+           if my-queue-cnt = 0
+              perform screen-1-run-one-jcl
+           end-if.
+           accept my-run-end-time from time.
+           compute my-run-start-secs =
+                   my-run-start-hh * 3600 + my-run-start-mm * 60
+                                           + my-run-start-ss.
+           compute my-run-end-secs =
+                   my-run-end-hh * 3600 + my-run-end-mm * 60
+                                         + my-run-end-ss.
+           compute my-run-elapsed-secs =
+                   my-run-end-secs - my-run-start-secs.
+           if my-run-elapsed-secs < 0
+              add 86400 to my-run-elapsed-secs
+           end-if.
+           move my-run-elapsed-secs to my-run-elapsed-disp.
+           move my-job-rc           to my-job-rc-disp.
+           move space to screen-1-ef-7-val.
+           if my-job-failed-cnt = 0
+              string "OK  jobs run:" delimited size
+                     my-queue-cnt    delimited size
+                     "  RC:"         delimited size
+                     my-job-rc-disp  delimited size
+                     "  time:"       delimited size
+                     my-run-elapsed-disp delimited size
+                     "s"             delimited size
+                     into screen-1-ef-7-val
+           else
+              string "NG  jobs run:"   delimited size
+                     my-queue-cnt      delimited size
+                     "  failed:"       delimited size
+                     my-job-failed-cnt delimited size
+                     "  RC:"           delimited size
+                     my-job-rc-disp    delimited size
+                     "  time:"         delimited size
+                     my-run-elapsed-disp delimited size
+                     "s"               delimited size
+                     into screen-1-ef-7-val
+           end-if.
+           modify screen-1-ef-7 value screen-1-ef-7-val
+           .
+       screen-1-run-one-jcl.
            move space to cmd-line.
            string "jcl\"                  delimited by size
                   my-selected-fname       delimited by space
                   into cmd-line.
            call   "BJ_JCL" using cmd-line.
+           move return-code to my-job-rc.
            cancel "BJ_JCL".
            SET CONFIGURATION "BJ_JCL_BTACH"   TO SPACE.
            SET CONFIGURATION "BJ_JOBID"       TO SPACE
-           SET CONFIGURATION "BJ_JOBLG_FNAME" TO SPACE 
-            
+           SET CONFIGURATION "BJ_JOBLG_FNAME" TO SPACE
+
+           move space to my-log-file.
+           string "LOG\"               delimited by size
+                  my-selected-fname    delimited by space
+                  into my-log-file.
+           inspect my-log-file replacing all ".jcl" by ".log"
+                                        all ".JCL" by ".log".
+           perform screen-1-tail-log.
+           .
+      *    refresh the live log tail view with the last 10 lines of
+      *    my-log-file, so the box shows the latest job's progress
+      *    each time a run in the queue finishes
+       screen-1-tail-log.
+           move 0 to my-tail-idx my-tail-cnt.
+           move spaces to my-tail-buf.
+           open input tail-log-file.
+           if my-tail-sts = "00"
+              perform screen-1-tail-log-next
+                      with test after until my-tail-sts not = "00"
+              close tail-log-file
+           end-if.
+           move space to screen-1-ef-9-val.
+           perform screen-1-tail-log-build.
+           modify screen-1-ef-9 value screen-1-ef-9-val
+           .
+       screen-1-tail-log-next.
+           read tail-log-file
+               at end
+                   exit paragraph
+           end-read.
+           compute my-tail-idx =
+                   function mod(my-tail-idx, 10) + 1.
+           move tail-log-rec to my-tail-buf-line (my-tail-idx).
+           if my-tail-cnt < 10
+              add 1 to my-tail-cnt
+           end-if
+           .
+       screen-1-tail-log-build.
+      *    the buffer is a ring; walk it oldest-line-first back to
+      *    my-tail-idx so the tail reads top-to-bottom in order
+           if my-tail-cnt > 0
+              move 1 to my-tail-ptr
+              if my-tail-cnt < 10
+                 move 1 to my-tail-idx
+              else
+                 compute my-tail-idx =
+                         function mod(my-tail-idx, 10) + 1
+              end-if
+              perform my-tail-cnt times
+                 string my-tail-buf-line (my-tail-idx)
+                                            delimited by space
+                        x"0d0a"             delimited by size
+                        into screen-1-ef-9-val
+                        with pointer my-tail-ptr
+                 compute my-tail-idx =
+                         function mod(my-tail-idx, 10) + 1
+              end-perform
+           end-if
            .
        screen-1-pb-2-link-to.
            move space to cmd-line.
@@ -588,8 +909,9 @@
             
            .
        screen-1-pb-9-link-to.
-           CALL "C$LIST-DIRECTORY" using  LISTDIR-OPEN, 
-                                          my-selected-dir, "*"
+           inquire screen-1-ef-8 value my-filter-val.
+           CALL "C$LIST-DIRECTORY" using  LISTDIR-OPEN,
+                                          my-selected-dir, "*.jcl"
                                    giving listdirHandle
            if listdirHandle not = 0
               move 0 to my-cnt
@@ -600,25 +922,46 @@
                                                listdir-file-information
                  if my-selected-fname = spaces
                     exit perform
-                 end-if  
-                 if listdir-file-type not = "D"
+                 end-if
+                 perform screen-1-check-filter
+                 perform screen-1-check-jcl-ext
+                 if listdir-file-type not = "D" and my-filter-matches
+                                        and my-jcl-ext-matches
                     add 1 to my-cnt
                     compute my-row = my-cnt + 1
                     modify screen-1-gr-1 x = 1, y = my-row 
                         cell-data = my-cnt
                     modify screen-1-gr-1 x = 2, y = my-row
-                        cell-data = my-selected-fname                    
-                 end-if                 
+                        cell-data = my-selected-fname
+                    perform screen-1-set-row-result
+                 end-if
               end-perform
               CALL "C$LIST-DIRECTORY" using LISTDIR-CLOSE, listdirHandle
            end-if            
            .
        screen-1-pb-10-link-to.
            inquire screen-1-ef-4 value my-additional-cfg
-           call "BJ_CFGSET" using  my-additional-cfg, w-dummy.
-           if return-code = -1
-              modify screen-1-ef-7 value w-dummy 
-           end-if.
+           perform screen-1-apply-additional-cfg.
+           .
+      *    "Additional config" may name more than one overlay file,
+      *    separated by ";" - each is applied in order through
+      *    BJ_CFGSET so later files in the list overlay the settings
+      *    of earlier ones instead of only the last file in the field
+      *    winning
+       screen-1-apply-additional-cfg.
+           move 1 to my-cfg-ptr.
+           perform until my-cfg-ptr > length of my-additional-cfg
+              move space to my-cfg-one
+              unstring my-additional-cfg delimited by ";"
+                  into my-cfg-one
+                  with pointer my-cfg-ptr
+              if my-cfg-one not = space
+                 call "BJ_CFGSET" using my-cfg-one, w-dummy
+                 if return-code = -1
+                    modify screen-1-ef-7 value w-dummy
+                 end-if
+              end-if
+           end-perform.
            .
       *end event editor code
       *end {iscobol}copy-procedure
